@@ -0,0 +1,120 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CalculPerimetreBatch.
+
+*> parcelles.txt tient désormais le registre des parcelles : nom/ID,
+*> forme (R -> Rectangle, C -> Cercle, T -> Triangle rectangle) et les
+*> deux mesures brutes (Longueur/Largeur pour un rectangle, rayon dans
+*> PA-Longueur pour un cercle, les deux côtés de l'angle droit pour un
+*> triangle), pour que le rapport de clôture cite chaque parcelle par
+*> son nom au lieu d'une simple suite de paires de nombres.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT parcelles ASSIGN TO "parcelles.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-PARCELLES-STATUS.
+
+  SELECT rapport ASSIGN TO "rapport_parcelles.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-RAPPORT-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD parcelles.
+01 ParcelleRecord.
+   05 PA-Nom      PIC X(20).
+   05 PA-Forme    PIC X(1).
+   05 PA-Longueur PIC 9(5).
+   05 PA-Largeur  PIC 9(5).
+
+FD rapport.
+01 RapportLigne PIC X(120).
+
+WORKING-STORAGE SECTION.
+01 WS-PARCELLES-STATUS PIC XX.
+01 WS-RAPPORT-STATUS   PIC XX.
+01 WS-FinLecture       PIC X(1) VALUE 'N'.
+
+01 Perimetre PIC 9(9)V99.
+01 Aire      PIC 9(9)V99.
+01 WS-Pi     PIC 9(1)V9(5) VALUE 3.14159.
+01 WS-Hypotenuse PIC 9(5)V99.
+
+01 WS-LongueurPanneau PIC 9(3)V99 VALUE 2.00.
+01 WS-PrixPanneau     PIC 9(5)V99 VALUE 15.00.
+01 WS-NbPanneaux      PIC 9(5).
+01 WS-CoutTotal       PIC 9(9)V99.
+
+PROCEDURE DIVISION.
+   OPEN INPUT parcelles
+   IF WS-PARCELLES-STATUS NOT = "00" THEN
+     DISPLAY "parcelles.txt introuvable."
+     STOP RUN
+   END-IF
+   OPEN OUTPUT rapport
+
+   PERFORM LIRE-PARCELLE
+   PERFORM TRAITER-PARCELLE UNTIL WS-FinLecture = 'O'
+
+   CLOSE parcelles
+   CLOSE rapport
+   STOP RUN.
+
+LIRE-PARCELLE.
+   READ parcelles
+     AT END MOVE 'O' TO WS-FinLecture
+   END-READ.
+
+TRAITER-PARCELLE.
+   EVALUATE PA-Forme
+     WHEN 'C'
+       PERFORM CALCULER-CERCLE
+     WHEN 'T'
+       PERFORM CALCULER-TRIANGLE
+     WHEN OTHER
+       PERFORM CALCULER-RECTANGLE
+   END-EVALUATE
+
+   PERFORM CALCULER-COUT-CLOTURE
+
+   STRING "Parcelle " DELIMITED BY SIZE
+          FUNCTION TRIM(PA-Nom) DELIMITED BY SIZE
+          " (forme " DELIMITED BY SIZE
+          PA-Forme DELIMITED BY SIZE
+          ") -> Périmètre : " DELIMITED BY SIZE
+          Perimetre DELIMITED BY SIZE
+          " - Aire : " DELIMITED BY SIZE
+          Aire DELIMITED BY SIZE
+          " - Panneaux : " DELIMITED BY SIZE
+          WS-NbPanneaux DELIMITED BY SIZE
+          " - Coût : " DELIMITED BY SIZE
+          WS-CoutTotal DELIMITED BY SIZE
+     INTO RapportLigne
+   END-STRING
+   WRITE RapportLigne
+
+   PERFORM LIRE-PARCELLE.
+
+CALCULER-RECTANGLE.
+   COMPUTE Perimetre = 2 * (PA-Longueur + PA-Largeur)
+   COMPUTE Aire = PA-Longueur * PA-Largeur.
+
+CALCULER-CERCLE.
+   COMPUTE Perimetre = 2 * WS-Pi * PA-Longueur
+   COMPUTE Aire = WS-Pi * PA-Longueur * PA-Longueur.
+
+CALCULER-TRIANGLE.
+   COMPUTE WS-Hypotenuse = FUNCTION SQRT(PA-Longueur ** 2 + PA-Largeur ** 2)
+   COMPUTE Perimetre = PA-Longueur + PA-Largeur + WS-Hypotenuse
+   COMPUTE Aire = (PA-Longueur * PA-Largeur) / 2.
+
+CALCULER-COUT-CLOTURE.
+   DIVIDE Perimetre BY WS-LongueurPanneau GIVING WS-NbPanneaux ROUNDED
+   IF WS-NbPanneaux * WS-LongueurPanneau < Perimetre THEN
+     ADD 1 TO WS-NbPanneaux
+   END-IF
+   COMPUTE WS-CoutTotal = WS-NbPanneaux * WS-PrixPanneau.
