@@ -6,13 +6,70 @@ DATA DIVISION.
   WORKING-STORAGE SECTION.
     01 Longueur PIC 9(5).
     01 Largeur PIC 9(5).
-    01 Perimetre PIC 9(9).
+    01 Perimetre PIC 9(9)V99.
+    01 Aire PIC 9(9)V99.
+
+    01 WS-FormeChoisie PIC X(1).
+    01 WS-Rayon        PIC 9(5).
+    01 WS-CoteA        PIC 9(5).
+    01 WS-CoteB        PIC 9(5).
+    01 WS-Hypotenuse   PIC 9(5)V99.
+    01 WS-Pi           PIC 9(1)V9(5) VALUE 3.14159.
+
+    01 WS-LongueurPanneau PIC 9(3)V99 VALUE 2.00.
+    01 WS-PrixPanneau     PIC 9(5)V99 VALUE 15.00.
+    01 WS-NbPanneaux      PIC 9(5).
+    01 WS-CoutTotal       PIC 9(9)V99.
 PROCEDURE DIVISION.
-  DISPLAY "Calcul du périmètre du jardin.".
+  DISPLAY "Calcul du périmètre et de l'aire du jardin.".
+  DISPLAY "Forme du jardin : R -> Rectangle, C -> Cercle, T -> Triangle rectangle".
+  ACCEPT WS-FormeChoisie.
+
+  EVALUATE WS-FormeChoisie
+    WHEN 'R'
+      PERFORM CALCULER-RECTANGLE
+    WHEN 'C'
+      PERFORM CALCULER-CERCLE
+    WHEN 'T'
+      PERFORM CALCULER-TRIANGLE
+    WHEN OTHER
+      DISPLAY "Forme invalide."
+      STOP RUN
+  END-EVALUATE.
+
+  DISPLAY "Le périmètre est :", Perimetre.
+  DISPLAY "L'aire est :", Aire.
+  PERFORM CALCULER-COUT-CLOTURE.
+  DISPLAY "Panneaux de clôture nécessaires (", WS-LongueurPanneau, "m) : ", WS-NbPanneaux.
+  DISPLAY "Coût total des matériaux : ", WS-CoutTotal.
+  STOP RUN.
+
+CALCULER-COUT-CLOTURE.
+  DIVIDE Perimetre BY WS-LongueurPanneau GIVING WS-NbPanneaux ROUNDED
+  IF WS-NbPanneaux * WS-LongueurPanneau < Perimetre THEN
+    ADD 1 TO WS-NbPanneaux
+  END-IF
+  COMPUTE WS-CoutTotal = WS-NbPanneaux * WS-PrixPanneau.
+
+CALCULER-RECTANGLE.
   DISPLAY "Entrez la longueur du jardin.".
   ACCEPT Longueur.
   DISPLAY "Entrez la largeur du jardin.".
   ACCEPT Largeur.
   COMPUTE Perimetre = 2 * (Longueur + Largeur).
-  DISPLAY "Le périmètre est :", Perimetre.
-  STOP RUN.
+  COMPUTE Aire = Longueur * Largeur.
+
+CALCULER-CERCLE.
+  DISPLAY "Entrez le rayon du jardin.".
+  ACCEPT WS-Rayon.
+  COMPUTE Perimetre = 2 * WS-Pi * WS-Rayon.
+  COMPUTE Aire = WS-Pi * WS-Rayon * WS-Rayon.
+
+CALCULER-TRIANGLE.
+  DISPLAY "Entrez le premier côté (angle droit) du jardin.".
+  ACCEPT WS-CoteA.
+  DISPLAY "Entrez le second côté (angle droit) du jardin.".
+  ACCEPT WS-CoteB.
+  COMPUTE WS-Hypotenuse = FUNCTION SQRT(WS-CoteA ** 2 + WS-CoteB ** 2).
+  COMPUTE Perimetre = WS-CoteA + WS-CoteB + WS-Hypotenuse.
+  COMPUTE Aire = (WS-CoteA * WS-CoteB) / 2.
