@@ -0,0 +1,9 @@
+*> Copybook LIVRE - layout partagée du fichier maître du catalogue
+*> (livres.dat), indexé par LivreTitre.
+01 LivreRecord.
+   05 LivreTitre            PIC X(25).
+   05 LivreAuteur           PIC X(25).
+   05 LivreAnneePublication PIC 9(4).
+   05 LivreNbCopies         PIC 9(3).
+   05 LivreIsbn             PIC X(13).
+   05 LivreGenre            PIC X(15).
