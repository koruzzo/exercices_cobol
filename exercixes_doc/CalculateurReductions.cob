@@ -1,30 +1,210 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CalculReductions.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT bareme ASSIGN TO "../baremetarifs.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-BAREME-STATUS.
+
+  SELECT tauxreduc ASSIGN TO "tauxreduc.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-TAUXREDUC-STATUS.
+
+  SELECT coupons ASSIGN TO "coupons.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-COUPONS-STATUS.
+
+  SELECT recu ASSIGN TO "recu.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-RECU-STATUS.
+
 DATA DIVISION.
+
+FILE SECTION.
+FD bareme.
+COPY "BAREME.cpy".
+
+FD tauxreduc.
+01 TauxReducRecord.
+   05 TR-Seuil PIC 9(6)V99.
+   05 TR-Taux  PIC 9(2)V9(4).
+
+FD coupons.
+01 CouponRecord.
+   05 CO-Code PIC X(8).
+   05 CO-Taux PIC 9(2)V9(4).
+
+FD recu.
+01 RecuRecord.
+   05 RE-Date          PIC X(8).
+   05 RE-MontantEntre   PIC 9(6)V99.
+   05 RE-Reduction      PIC 9(6)V99.
+   05 RE-MontantFinal    PIC 9(6)V99.
+
 WORKING-STORAGE SECTION.
 01 MontantEntre PIC 9(6)V99.
 01 Reduction PIC 9(6)V99.
 01 MontantFinal PIC 9(6)V99.
 
+01 WS-TauxTVA      PIC 9(2)V9(4) VALUE 20.0000.
+01 WS-MontantTVA   PIC 9(6)V99.
+01 WS-MontantTTC   PIC 9(6)V99.
+
+01 WS-BAREME-STATUS PIC XX.
+01 WS-TAUXREDUC-STATUS PIC XX.
+01 WS-FinLecture       PIC X(1) VALUE 'N'.
+01 WS-TauxTrouve PIC X(1) VALUE 'N'.
+
+01 WS-Palier.
+   05 WS-PalierTier OCCURS 5 TIMES.
+      10 WS-PalierSeuil PIC 9(6)V99.
+      10 WS-PalierTaux  PIC 9(2)V9(4).
+01 WS-NbPaliers PIC 9(1) VALUE ZERO.
+01 WS-IdxPalier PIC 9(1).
+01 WS-TauxApplique PIC 9(2)V9(4).
+
+01 WS-COUPONS-STATUS PIC XX.
+01 WS-CodeSaisi       PIC X(8).
+01 WS-TauxCoupon      PIC 9(2)V9(4) VALUE ZERO.
+01 WS-CouponTrouve    PIC X(1) VALUE 'N'.
+
+01 WS-RECU-STATUS PIC XX.
+01 WS-DateJour    PIC X(8).
+
 PROCEDURE DIVISION.
+    PERFORM CHARGER-PALIERS
+
     DISPLAY "Montant du prix : "
     ACCEPT MontantEntre
 
-    IF MontantEntre < 100 THEN
+    DISPLAY "Code de fidélité (laisser vide si aucun) : "
+    ACCEPT WS-CodeSaisi
+    PERFORM APPLIQUER-COUPON
+
+    PERFORM DETERMINER-TAUX
+    ADD WS-TauxCoupon TO WS-TauxApplique
+
+    COMPUTE Reduction = MontantEntre * WS-TauxApplique / 100
+    COMPUTE MontantFinal = MontantEntre - Reduction
+
+    IF Reduction = ZERO THEN
         DISPLAY "Aucune réduction possible."
     ELSE
-        IF MontantEntre <= 500 THEN
-            COMPUTE Reduction = MontantEntre * 0.05
-        ELSE
-            COMPUTE Reduction = MontantEntre * 0.10
-        END-IF
-
-        COMPUTE MontantFinal = MontantEntre - Reduction
         DISPLAY "Vous avez une réduction de ", Reduction, "appliquée."
     END-IF
 
+    COMPUTE WS-MontantTVA = MontantFinal * WS-TauxTVA / 100
+    COMPUTE WS-MontantTTC = MontantFinal + WS-MontantTVA
+
     DISPLAY "Montant de la réduction appliquée: ", Reduction
-    DISPLAY "Montant final à payer : ", MontantFinal
+    DISPLAY "Montant final hors taxe : ", MontantFinal
+    DISPLAY "TVA (", WS-TauxTVA, "%) : ", WS-MontantTVA
+    DISPLAY "Montant final TTC à payer : ", WS-MontantTTC
+
+    PERFORM ECRIRE-RECU
 
     STOP RUN.
+
+CHARGER-BAREME.
+    MOVE 2.0000   TO BM-TauxInteretAnnuel
+    MOVE 300.00   TO BM-PlafondDecouvertA
+    MOVE 5.00     TO BM-FraisMensuel
+    MOVE 500.00   TO BM-SeuilPalier2
+    MOVE 5.0000   TO BM-TauxPalier2
+    MOVE 9999.99  TO BM-SeuilPalier3
+    MOVE 10.0000  TO BM-TauxPalier3
+    OPEN INPUT bareme
+    IF WS-BAREME-STATUS = "00" THEN
+        READ bareme
+        END-READ
+        CLOSE bareme
+    END-IF.
+
+CHARGER-PALIERS.
+    PERFORM CHARGER-BAREME
+
+    OPEN INPUT tauxreduc
+    IF WS-TAUXREDUC-STATUS = "00" THEN
+        MOVE 'N' TO WS-FinLecture
+        PERFORM LIRE-PALIER-SUIVANT
+            UNTIL WS-FinLecture = 'O' OR WS-NbPaliers = 5
+        CLOSE tauxreduc
+    END-IF
+
+    IF WS-NbPaliers = ZERO THEN
+        MOVE 3 TO WS-NbPaliers
+        MOVE 99.99            TO WS-PalierSeuil(1)
+        MOVE 0.0000           TO WS-PalierTaux(1)
+        MOVE BM-SeuilPalier2  TO WS-PalierSeuil(2)
+        MOVE BM-TauxPalier2   TO WS-PalierTaux(2)
+        MOVE BM-SeuilPalier3  TO WS-PalierSeuil(3)
+        MOVE BM-TauxPalier3   TO WS-PalierTaux(3)
+    END-IF.
+
+LIRE-PALIER-SUIVANT.
+    READ tauxreduc
+        AT END MOVE 'O' TO WS-FinLecture
+        NOT AT END
+            ADD 1 TO WS-NbPaliers
+            MOVE TR-Seuil TO WS-PalierSeuil(WS-NbPaliers)
+            MOVE TR-Taux  TO WS-PalierTaux(WS-NbPaliers)
+    END-READ.
+
+APPLIQUER-COUPON.
+    MOVE ZERO TO WS-TauxCoupon
+    IF WS-CodeSaisi NOT = SPACES THEN
+        MOVE 'N' TO WS-CouponTrouve
+        OPEN INPUT coupons
+        IF WS-COUPONS-STATUS = "00" THEN
+            MOVE 'N' TO WS-FinLecture
+            PERFORM LIRE-COUPON-SUIVANT
+                UNTIL WS-FinLecture = 'O' OR WS-CouponTrouve = 'O'
+            CLOSE coupons
+        END-IF
+        IF WS-CouponTrouve = 'O' THEN
+            DISPLAY "Code fidélité accepté : réduction supplémentaire de ",
+                WS-TauxCoupon, "%."
+        ELSE
+            DISPLAY "Code fidélité inconnu, aucune réduction supplémentaire."
+        END-IF
+    END-IF.
+
+LIRE-COUPON-SUIVANT.
+    READ coupons
+        AT END MOVE 'O' TO WS-FinLecture
+        NOT AT END
+            IF CO-Code = WS-CodeSaisi THEN
+                MOVE CO-Taux TO WS-TauxCoupon
+                MOVE 'O' TO WS-CouponTrouve
+            END-IF
+    END-READ.
+
+DETERMINER-TAUX.
+    MOVE WS-PalierTaux(WS-NbPaliers) TO WS-TauxApplique
+    MOVE 'N' TO WS-TauxTrouve
+    PERFORM VARYING WS-IdxPalier FROM 1 BY 1
+            UNTIL WS-IdxPalier > WS-NbPaliers OR WS-TauxTrouve = 'O'
+        IF MontantEntre <= WS-PalierSeuil(WS-IdxPalier) THEN
+            MOVE WS-PalierTaux(WS-IdxPalier) TO WS-TauxApplique
+            MOVE 'O' TO WS-TauxTrouve
+        END-IF
+    END-PERFORM.
+
+ECRIRE-RECU.
+    ACCEPT WS-DateJour FROM DATE YYYYMMDD
+    OPEN EXTEND recu
+    IF WS-RECU-STATUS NOT = "00" THEN
+        OPEN OUTPUT recu
+    END-IF
+    MOVE WS-DateJour  TO RE-Date
+    MOVE MontantEntre TO RE-MontantEntre
+    MOVE Reduction    TO RE-Reduction
+    MOVE MontantFinal TO RE-MontantFinal
+    WRITE RecuRecord
+    CLOSE recu.
