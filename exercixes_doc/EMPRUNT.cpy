@@ -0,0 +1,10 @@
+*> Copybook EMPRUNT - layout du journal des emprunts/retours
+*> (emprunts.txt), un enregistrement par mouvement.
+01 EmpruntRecord.
+   05 EmpruntTitre    PIC X(25).
+   05 EmpruntNom      PIC X(30).
+   05 EmpruntDate     PIC X(8).
+   05 EmpruntAction   PIC X(1).
+      88 EMPRUNT-SORTIE VALUE 'E'.
+      88 EMPRUNT-RETOUR VALUE 'R'.
+   05 EmpruntMembreId PIC X(6).
