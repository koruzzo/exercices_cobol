@@ -9,14 +9,38 @@ WORKING-STORAGE SECTION.
       05 Auteur PIC X(25).
       05 AnneePublication PIC 9(4).
       05 NbCopies PIC 9(3).
-      
+      05 Isbn PIC X(13).
+      05 Genre PIC X(15).
+
    01 NombreLivres PIC 9(2).
    01 LivreCount PIC 9(2).
 
+01 WS-TitreSaisi          PIC X(25).
+01 WS-AuteurSaisi         PIC X(25).
+01 WS-AnneePublicationSaisie PIC 9(4).
+01 WS-NbCopiesSaisi       PIC 9(3).
+01 WS-IsbnSaisi           PIC X(13).
+01 WS-IdxTrouve           PIC 9(2) VALUE 0.
+01 WS-IdxRecherche        PIC 9(2).
+01 WS-IsbnRecherche       PIC X(13).
+01 WS-IdxTrouveIsbn       PIC 9(2) VALUE 0.
+01 WS-GenreSaisi          PIC X(15).
+01 WS-Confirmation        PIC X(1).
+
+01 WS-TableGenres.
+   05 WS-GenreEntree OCCURS 20 TIMES.
+      10 WS-G-Nom         PIC X(15).
+      10 WS-G-TotalCopies PIC 9(6).
+01 WS-NbGenres         PIC 9(2) VALUE ZERO.
+01 WS-IdxGenre         PIC 9(2).
+01 WS-GenreTrouveInd   PIC X(1).
+
 PROCEDURE DIVISION.
    PERFORM INITIALISATION.
    PERFORM SAISIR-LIVRES.
    PERFORM AFFICHER-LIVRES.
+   PERFORM RECHERCHER-PAR-ISBN.
+   PERFORM RAPPORT-PAR-GENRE.
    STOP RUN.
 
 INITIALISATION.
@@ -26,15 +50,62 @@ SAISIR-LIVRES.
    DISPLAY "Combien de livres voulez-vous entrer ?"
    ACCEPT NombreLivres
    PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreLivres
-      ADD 1 TO LivreCount
-      DISPLAY "Entrez le titre pour le livre ", LivreCount
-      ACCEPT Titre(LivreCount)
-      DISPLAY "Entrez le nom de l'auteur pour le livre ", LivreCount
-      ACCEPT Auteur(LivreCount)
-      DISPLAY "Entrez l'annee de publication pour le livre ", LivreCount
-      ACCEPT AnneePublication(LivreCount)
-      DISPLAY "Entrez le nbCopie pour le livre ", LivreCount
-      ACCEPT NbCopies(LivreCount)
+      MOVE 'N' TO WS-Confirmation
+      PERFORM SAISIR-UN-LIVRE UNTIL WS-Confirmation = 'O'
+
+      PERFORM RECHERCHER-TITRE-EXISTANT
+
+      IF WS-IdxTrouve > 0 THEN
+         ADD WS-NbCopiesSaisi TO NbCopies(WS-IdxTrouve)
+         DISPLAY "Titre déjà présent, copies cumulées : ", NbCopies(WS-IdxTrouve)
+      ELSE
+         IF LivreCount >= 10 THEN
+            DISPLAY "Table pleine (10 livres max), livre ", Idx, " ignoré."
+         ELSE
+            ADD 1 TO LivreCount
+            MOVE WS-TitreSaisi TO Titre(LivreCount)
+            MOVE WS-AuteurSaisi TO Auteur(LivreCount)
+            MOVE WS-AnneePublicationSaisie TO AnneePublication(LivreCount)
+            MOVE WS-NbCopiesSaisi TO NbCopies(LivreCount)
+            MOVE WS-IsbnSaisi TO Isbn(LivreCount)
+            MOVE WS-GenreSaisi TO Genre(LivreCount)
+         END-IF
+      END-IF
+   END-PERFORM.
+
+SAISIR-UN-LIVRE.
+   DISPLAY "Entrez le titre pour le livre ", Idx
+   ACCEPT WS-TitreSaisi
+   DISPLAY "Entrez le nom de l'auteur pour le livre ", Idx
+   ACCEPT WS-AuteurSaisi
+   DISPLAY "Entrez l'annee de publication pour le livre ", Idx
+   ACCEPT WS-AnneePublicationSaisie
+   DISPLAY "Entrez le nbCopie pour le livre ", Idx
+   ACCEPT WS-NbCopiesSaisi
+   DISPLAY "Entrez l'ISBN pour le livre ", Idx
+   ACCEPT WS-IsbnSaisi
+   DISPLAY "Entrez le genre pour le livre ", Idx
+   ACCEPT WS-GenreSaisi
+
+   DISPLAY "-----------------------------------------------"
+   DISPLAY "Titre : ", WS-TitreSaisi
+   DISPLAY "Auteur : ", WS-AuteurSaisi
+   DISPLAY "Année de Publication : ", WS-AnneePublicationSaisie
+   DISPLAY "Nombre de Copies : ", WS-NbCopiesSaisi
+   DISPLAY "ISBN : ", WS-IsbnSaisi
+   DISPLAY "Genre : ", WS-GenreSaisi
+   DISPLAY "Confirmer cette saisie ? (O/N) : "
+   ACCEPT WS-Confirmation
+   IF WS-Confirmation NOT = 'O' THEN
+      DISPLAY "Nouvelle saisie du livre ", Idx, "."
+   END-IF.
+
+RECHERCHER-TITRE-EXISTANT.
+   MOVE 0 TO WS-IdxTrouve
+   PERFORM VARYING WS-IdxRecherche FROM 1 BY 1 UNTIL WS-IdxRecherche > LivreCount
+      IF Titre(WS-IdxRecherche) = WS-TitreSaisi THEN
+         MOVE WS-IdxRecherche TO WS-IdxTrouve
+      END-IF
    END-PERFORM.
 
 AFFICHER-LIVRES.
@@ -47,3 +118,40 @@ AFFICHER-LIVRES.
       DISPLAY "Nombre de Copies : ", NbCopies(Idx)
       DISPLAY "-----------------------------------------------"
    END-PERFORM.
+
+RECHERCHER-PAR-ISBN.
+   DISPLAY "Rechercher un livre par ISBN (scan douchette) : "
+   ACCEPT WS-IsbnRecherche
+   MOVE 0 TO WS-IdxTrouveIsbn
+   PERFORM VARYING WS-IdxRecherche FROM 1 BY 1 UNTIL WS-IdxRecherche > LivreCount
+      IF Isbn(WS-IdxRecherche) = WS-IsbnRecherche THEN
+         MOVE WS-IdxRecherche TO WS-IdxTrouveIsbn
+      END-IF
+   END-PERFORM
+   IF WS-IdxTrouveIsbn > 0 THEN
+      DISPLAY "Titre : ", Titre(WS-IdxTrouveIsbn), " - Auteur : ", Auteur(WS-IdxTrouveIsbn)
+   ELSE
+      DISPLAY "Aucun livre ne correspond à l'ISBN ", WS-IsbnRecherche, "."
+   END-IF.
+
+RAPPORT-PAR-GENRE.
+   MOVE ZERO TO WS-NbGenres
+   DISPLAY "Nombre de copies par genre :"
+   PERFORM VARYING WS-IdxRecherche FROM 1 BY 1 UNTIL WS-IdxRecherche > LivreCount
+      MOVE 'N' TO WS-GenreTrouveInd
+      PERFORM VARYING WS-IdxGenre FROM 1 BY 1
+          UNTIL WS-IdxGenre > WS-NbGenres OR WS-GenreTrouveInd = 'O'
+         IF WS-G-Nom(WS-IdxGenre) = Genre(WS-IdxRecherche) THEN
+            ADD NbCopies(WS-IdxRecherche) TO WS-G-TotalCopies(WS-IdxGenre)
+            MOVE 'O' TO WS-GenreTrouveInd
+         END-IF
+      END-PERFORM
+      IF WS-GenreTrouveInd NOT = 'O' AND WS-NbGenres < 20 THEN
+         ADD 1 TO WS-NbGenres
+         MOVE Genre(WS-IdxRecherche) TO WS-G-Nom(WS-NbGenres)
+         MOVE NbCopies(WS-IdxRecherche) TO WS-G-TotalCopies(WS-NbGenres)
+      END-IF
+   END-PERFORM
+   PERFORM VARYING WS-IdxGenre FROM 1 BY 1 UNTIL WS-IdxGenre > WS-NbGenres
+      DISPLAY "Genre : ", WS-G-Nom(WS-IdxGenre), " - Copies : ", WS-G-TotalCopies(WS-IdxGenre)
+   END-PERFORM.
