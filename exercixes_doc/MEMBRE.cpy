@@ -0,0 +1,8 @@
+*> Copybook MEMBRE - layout partagée du fichier maître des adhérents
+*> (membres.dat), indexé par MembreId.
+01 MembreRecord.
+   05 MembreId        PIC X(6).
+   05 MembreNom       PIC X(30).
+   05 MembreAdresse   PIC X(40).
+   05 MembreTelephone PIC X(15).
+   05 MembreSoldeDu   PIC 9(6)V99.
