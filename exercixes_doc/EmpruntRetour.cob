@@ -0,0 +1,239 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EmpruntRetour.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT livres ASSIGN TO "livres.dat"
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS DYNAMIC
+      RECORD KEY IS LivreTitre
+      FILE STATUS IS WS-LIVRES-STATUS.
+
+  SELECT emprunts ASSIGN TO "emprunts.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-EMPRUNTS-STATUS.
+
+  SELECT membres ASSIGN TO "membres.dat"
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS DYNAMIC
+      RECORD KEY IS MembreId
+      FILE STATUS IS WS-MEMBRES-STATUS.
+
+  SELECT delaipret ASSIGN TO "delaipret.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-DELAIPRET-STATUS.
+
+  SELECT fraisretard ASSIGN TO "fraisretard.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-FRAISRETARD-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD livres.
+COPY "LIVRE.cpy".
+
+FD emprunts.
+COPY "EMPRUNT.cpy".
+
+FD membres.
+COPY "MEMBRE.cpy".
+
+FD delaipret.
+01 DelaiPretLigne PIC X(4).
+
+FD fraisretard.
+01 FraisRetardLigne PIC X(10).
+
+WORKING-STORAGE SECTION.
+01 WS-LIVRES-STATUS      PIC XX.
+01 WS-EMPRUNTS-STATUS    PIC XX.
+01 WS-MEMBRES-STATUS     PIC XX.
+01 WS-DELAIPRET-STATUS   PIC XX.
+01 WS-FRAISRETARD-STATUS PIC XX.
+
+01 WS-Choix            PIC X(1).
+01 WS-TitreSaisi       PIC X(25).
+01 WS-DateJour         PIC X(8).
+01 WS-MembreIdSaisi    PIC X(6).
+
+01 DELAI-PRET-DEFAUT      PIC 9(4) VALUE 14.
+01 WS-DelaiPret            PIC 9(4).
+01 FRAIS-RETARD-DEFAUT     PIC 9(4)V99 VALUE 0.50.
+01 WS-FraisRetardJour       PIC 9(4)V99.
+
+01 WS-EmpruntTrouve      PIC X(1).
+01 WS-DateEmpruntTrouvee PIC X(8).
+01 WS-FinLectureJournal  PIC X(1).
+
+01 WS-DateNumEmprunt PIC 9(8).
+01 WS-DateNumRetour  PIC 9(8).
+01 WS-JoursEmprunt   PIC S9(9).
+01 WS-JoursRetour    PIC S9(9).
+01 WS-NbJoursPret    PIC S9(9).
+01 WS-JoursRetard    PIC 9(6).
+01 WS-MontantAmende  PIC 9(6)V99.
+
+PROCEDURE DIVISION.
+   DISPLAY "Gestion des emprunts / retours de livres."
+   PERFORM CHARGER-DELAI-PRET
+   PERFORM CHARGER-FRAIS-RETARD
+
+   OPEN I-O livres
+   IF WS-LIVRES-STATUS NOT = "00" THEN
+     DISPLAY "livres.dat introuvable, lancez Books pour l'initialiser."
+     STOP RUN
+   END-IF
+
+   OPEN I-O membres
+   IF WS-MEMBRES-STATUS = "35" THEN
+     OPEN OUTPUT membres
+     CLOSE membres
+     OPEN I-O membres
+   END-IF
+
+   DISPLAY "E -> Emprunter un livre, R -> Retourner un livre"
+   ACCEPT WS-Choix
+
+   DISPLAY "Titre du livre : "
+   ACCEPT WS-TitreSaisi
+   MOVE WS-TitreSaisi TO LivreTitre
+   READ livres
+     INVALID KEY
+       DISPLAY "Titre inconnu dans le catalogue."
+       CLOSE livres
+       CLOSE membres
+       STOP RUN
+   END-READ
+
+   PERFORM SAISIR-MEMBRE
+
+   EVALUATE WS-Choix
+     WHEN 'E'
+       PERFORM ENREGISTRER-EMPRUNT
+     WHEN 'R'
+       PERFORM ENREGISTRER-RETOUR
+     WHEN OTHER
+       DISPLAY "Choix invalide."
+   END-EVALUATE
+
+   CLOSE livres
+   CLOSE membres.
+
+CHARGER-DELAI-PRET.
+   MOVE DELAI-PRET-DEFAUT TO WS-DelaiPret
+   OPEN INPUT delaipret
+   IF WS-DELAIPRET-STATUS = "00" THEN
+     READ delaipret
+       NOT AT END MOVE DelaiPretLigne TO WS-DelaiPret
+     END-READ
+     CLOSE delaipret
+   END-IF.
+
+CHARGER-FRAIS-RETARD.
+   MOVE FRAIS-RETARD-DEFAUT TO WS-FraisRetardJour
+   OPEN INPUT fraisretard
+   IF WS-FRAISRETARD-STATUS = "00" THEN
+     READ fraisretard
+       NOT AT END MOVE FraisRetardLigne TO WS-FraisRetardJour
+     END-READ
+     CLOSE fraisretard
+   END-IF.
+
+SAISIR-MEMBRE.
+   DISPLAY "Identifiant adhérent : "
+   ACCEPT WS-MembreIdSaisi
+   MOVE WS-MembreIdSaisi TO MembreId
+   READ membres
+     INVALID KEY
+       DISPLAY "Adhérent inconnu, création de la fiche."
+       DISPLAY "Nom de l'adhérent : "
+       ACCEPT MembreNom
+       DISPLAY "Adresse : "
+       ACCEPT MembreAdresse
+       DISPLAY "Téléphone : "
+       ACCEPT MembreTelephone
+       MOVE ZERO TO MembreSoldeDu
+       WRITE MembreRecord
+   END-READ.
+
+ENREGISTRER-EMPRUNT.
+   IF LivreNbCopies = ZERO THEN
+     DISPLAY "Plus aucune copie disponible pour ce titre."
+   ELSE
+     SUBTRACT 1 FROM LivreNbCopies
+     REWRITE LivreRecord
+     PERFORM JOURNALISER-MOUVEMENT
+     MOVE 'E' TO EmpruntAction
+     PERFORM ECRIRE-JOURNAL
+     DISPLAY "Emprunt enregistré pour " MembreNom ". Copies restantes : " LivreNbCopies
+   END-IF.
+
+ENREGISTRER-RETOUR.
+   PERFORM RECHERCHER-DATE-EMPRUNT
+   IF WS-EmpruntTrouve NOT = 'O' THEN
+     DISPLAY "Aucun emprunt en cours pour " MembreNom " sur ce titre, retour refusé."
+   ELSE
+     ADD 1 TO LivreNbCopies
+     REWRITE LivreRecord
+     PERFORM JOURNALISER-MOUVEMENT
+     MOVE 'R' TO EmpruntAction
+     PERFORM ECRIRE-JOURNAL
+     PERFORM CALCULER-AMENDE
+     DISPLAY "Retour enregistré pour " MembreNom ". Copies disponibles : " LivreNbCopies
+   END-IF.
+
+RECHERCHER-DATE-EMPRUNT.
+   MOVE 'N' TO WS-EmpruntTrouve
+   MOVE 'N' TO WS-FinLectureJournal
+   OPEN INPUT emprunts
+   IF WS-EMPRUNTS-STATUS = "00" THEN
+     PERFORM LIRE-LIGNE-JOURNAL UNTIL WS-FinLectureJournal = 'O'
+     CLOSE emprunts
+   END-IF.
+
+LIRE-LIGNE-JOURNAL.
+   READ emprunts
+     AT END MOVE 'O' TO WS-FinLectureJournal
+     NOT AT END
+       IF EmpruntTitre = LivreTitre AND EmpruntMembreId = MembreId
+           AND EMPRUNT-SORTIE THEN
+         MOVE 'O' TO WS-EmpruntTrouve
+         MOVE EmpruntDate TO WS-DateEmpruntTrouvee
+       END-IF
+   END-READ.
+
+CALCULER-AMENDE.
+   ACCEPT WS-DateJour FROM DATE YYYYMMDD
+   MOVE WS-DateEmpruntTrouvee TO WS-DateNumEmprunt
+   MOVE WS-DateJour           TO WS-DateNumRetour
+   COMPUTE WS-JoursEmprunt = FUNCTION INTEGER-OF-DATE(WS-DateNumEmprunt)
+   COMPUTE WS-JoursRetour  = FUNCTION INTEGER-OF-DATE(WS-DateNumRetour)
+   COMPUTE WS-NbJoursPret  = WS-JoursRetour - WS-JoursEmprunt
+   IF WS-NbJoursPret > WS-DelaiPret THEN
+     COMPUTE WS-JoursRetard = WS-NbJoursPret - WS-DelaiPret
+     COMPUTE WS-MontantAmende ROUNDED = WS-JoursRetard * WS-FraisRetardJour
+     ADD WS-MontantAmende TO MembreSoldeDu
+     REWRITE MembreRecord
+     DISPLAY "Retard de " WS-JoursRetard " jour(s), amende de "
+             WS-MontantAmende "€ portée au compte de " MembreNom "."
+   END-IF.
+
+JOURNALISER-MOUVEMENT.
+   ACCEPT WS-DateJour FROM DATE YYYYMMDD
+   MOVE LivreTitre TO EmpruntTitre
+   MOVE MembreNom TO EmpruntNom
+   MOVE WS-DateJour TO EmpruntDate
+   MOVE MembreId TO EmpruntMembreId.
+
+ECRIRE-JOURNAL.
+   OPEN EXTEND emprunts
+   IF WS-EMPRUNTS-STATUS NOT = "00" THEN
+     OPEN OUTPUT emprunts
+   END-IF
+   WRITE EmpruntRecord
+   CLOSE emprunts.
