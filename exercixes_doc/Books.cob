@@ -1,53 +1,266 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Books.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT livres ASSIGN TO "livres.dat"
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS DYNAMIC
+      RECORD KEY IS LivreTitre
+      ALTERNATE RECORD KEY IS LivreIsbn
+      FILE STATUS IS WS-LIVRES-STATUS.
+
+  SELECT export ASSIGN TO "livres_export.csv"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-EXPORT-STATUS.
+
 DATA DIVISION.
+
+FILE SECTION.
+FD livres.
+COPY "LIVRE.cpy".
+
+FD export.
+01 ExportLigne PIC X(80).
+
 WORKING-STORAGE SECTION.
-01 Livres.
-   02 Livre OCCURS 5 Times INDEXED BY Idx.
-      05 Titre             PIC X(25).
-      05 Auteur            PIC X(25).
-      05 AnneePublication PIC 9(4).
-      05 NbCopies          PIC 9(3).
+01 WS-LIVRES-STATUS   PIC XX.
+01 WS-EXPORT-STATUS   PIC XX.
+01 WS-FinLecture      PIC X(1) VALUE 'N'.
+01 WS-SeuilReappro    PIC 9(3) VALUE 4.
+01 WS-RechercheTexte  PIC X(25).
+01 WS-RechercheTrim   PIC X(25).
+01 WS-RechercheLen    PIC 9(3).
+01 WS-IsbnSaisi       PIC X(13).
+01 WS-Champ           PIC X(25).
+01 WS-IdxRecherche    PIC 9(3).
+01 WS-Trouve          PIC X(1).
+
+01 WS-TableGenres.
+   05 WS-GenreEntree OCCURS 20 TIMES.
+      10 WS-G-Nom      PIC X(15).
+      10 WS-G-TotalCopies PIC 9(6).
+01 WS-NbGenres        PIC 9(2) VALUE ZERO.
+01 WS-IdxGenre         PIC 9(2).
+01 WS-GenreTrouveInd   PIC X(1).
 
 PROCEDURE DIVISION.
    PERFORM INITIALISATION.
    PERFORM AFFICHER-LIVRES.
+   PERFORM RAPPORT-REAPPRO.
+   PERFORM RECHERCHER-LIVRES.
+   PERFORM RECHERCHER-PAR-ISBN.
+   PERFORM EXPORTER-CSV.
+   PERFORM RAPPORT-PAR-GENRE.
    STOP RUN.
 
 INITIALISATION.
-   MOVE "1984" TO Titre (1).
-   MOVE "George Orwell" TO Auteur (1).
-   MOVE 1949 TO AnneePublication (1).
-   MOVE 5 TO NbCopies (1).
-
-   MOVE "Le Petit Prince" TO Titre (2).
-   MOVE "Antoine de Saint-Exupéry" TO Auteur (2).
-   MOVE 1943 TO AnneePublication (2).
-   MOVE 3 TO NbCopies (2).
-
-   MOVE "Le Seigneur des Anneaux" TO Titre (3).
-   MOVE "J.R.R. Tolkien" TO Auteur (3).
-   MOVE 1954 TO AnneePublication (3).
-   MOVE 7 TO NbCopies (3).
-
-   MOVE "Fondation" TO Titre (4).
-   MOVE "Isaac Asimov" TO Auteur (4).
-   MOVE 1951 TO AnneePublication (4).
-   MOVE 4 TO NbCopies (4).
-
-   MOVE "Dune" TO Titre (5).
-   MOVE "Frank Herbert" TO Auteur (5).
-   MOVE 1965 TO AnneePublication (5).
-   MOVE 6 TO NbCopies (5).
+   OPEN I-O livres
+   IF WS-LIVRES-STATUS = "35" THEN
+     OPEN OUTPUT livres
+     CLOSE livres
+     OPEN I-O livres
+   END-IF
+
+   MOVE "1984" TO LivreTitre
+   READ livres
+     INVALID KEY
+       MOVE "George Orwell" TO LivreAuteur
+       MOVE 1949 TO LivreAnneePublication
+       MOVE 5 TO LivreNbCopies
+       MOVE "9780451524935" TO LivreIsbn
+       MOVE "Science-Fiction" TO LivreGenre
+       WRITE LivreRecord
+   END-READ
+
+   MOVE "Le Petit Prince" TO LivreTitre
+   READ livres
+     INVALID KEY
+       MOVE "Antoine de Saint-Exupéry" TO LivreAuteur
+       MOVE 1943 TO LivreAnneePublication
+       MOVE 3 TO LivreNbCopies
+       MOVE "9782070408504" TO LivreIsbn
+       MOVE "Conte" TO LivreGenre
+       WRITE LivreRecord
+   END-READ
+
+   MOVE "Le Seigneur des Anneaux" TO LivreTitre
+   READ livres
+     INVALID KEY
+       MOVE "J.R.R. Tolkien" TO LivreAuteur
+       MOVE 1954 TO LivreAnneePublication
+       MOVE 7 TO LivreNbCopies
+       MOVE "9780618640157" TO LivreIsbn
+       MOVE "Fantasy" TO LivreGenre
+       WRITE LivreRecord
+   END-READ
+
+   MOVE "Fondation" TO LivreTitre
+   READ livres
+     INVALID KEY
+       MOVE "Isaac Asimov" TO LivreAuteur
+       MOVE 1951 TO LivreAnneePublication
+       MOVE 4 TO LivreNbCopies
+       MOVE "9780553293357" TO LivreIsbn
+       MOVE "Science-Fiction" TO LivreGenre
+       WRITE LivreRecord
+   END-READ
+
+   MOVE "Dune" TO LivreTitre
+   READ livres
+     INVALID KEY
+       MOVE "Frank Herbert" TO LivreAuteur
+       MOVE 1965 TO LivreAnneePublication
+       MOVE 6 TO LivreNbCopies
+       MOVE "9780441013593" TO LivreIsbn
+       MOVE "Science-Fiction" TO LivreGenre
+       WRITE LivreRecord
+   END-READ
+
+   CLOSE livres.
 
 AFFICHER-LIVRES.
-   MOVE 1 TO Idx.
-   DISPLAY "Inventaire des Livres :".
-   PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 5
-      DISPLAY "Titre : ", Titre(Idx)
-      DISPLAY "Auteur : ", Auteur(Idx)
-      DISPLAY "Année de Publication : ", AnneePublication(Idx)
-      DISPLAY "Nombre de Copies : ", NbCopies(Idx)
-      DISPLAY "-----------------------------------------------"
+   OPEN INPUT livres
+   DISPLAY "Inventaire des Livres :"
+   MOVE 'N' TO WS-FinLecture
+   PERFORM LIRE-LIVRE-SUIVANT UNTIL WS-FinLecture = 'O'
+   CLOSE livres.
+
+LIRE-LIVRE-SUIVANT.
+   READ livres NEXT RECORD
+     AT END MOVE 'O' TO WS-FinLecture
+     NOT AT END
+       DISPLAY "Titre : ", LivreTitre
+       DISPLAY "Auteur : ", LivreAuteur
+       DISPLAY "Année de Publication : ", LivreAnneePublication
+       DISPLAY "Nombre de Copies : ", LivreNbCopies
+       DISPLAY "-----------------------------------------------"
+   END-READ.
+
+RAPPORT-REAPPRO.
+   OPEN INPUT livres
+   DISPLAY "Titres sous le seuil de réapprovisionnement (" WS-SeuilReappro "):"
+   MOVE 'N' TO WS-FinLecture
+   PERFORM LIRE-LIVRE-REAPPRO UNTIL WS-FinLecture = 'O'
+   CLOSE livres.
+
+LIRE-LIVRE-REAPPRO.
+   READ livres NEXT RECORD
+     AT END MOVE 'O' TO WS-FinLecture
+     NOT AT END
+       IF LivreNbCopies < WS-SeuilReappro THEN
+         DISPLAY "Titre : ", LivreTitre, " - Copies restantes : ", LivreNbCopies
+       END-IF
+   END-READ.
+
+RECHERCHER-LIVRES.
+   DISPLAY "Rechercher un titre ou un auteur (sous-chaîne) : "
+   ACCEPT WS-RechercheTexte
+   MOVE FUNCTION TRIM(WS-RechercheTexte) TO WS-RechercheTrim
+   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-RechercheTexte)) TO WS-RechercheLen
+   OPEN INPUT livres
+   MOVE 'N' TO WS-FinLecture
+   PERFORM LIRE-LIVRE-RECHERCHE UNTIL WS-FinLecture = 'O'
+   CLOSE livres.
+
+LIRE-LIVRE-RECHERCHE.
+   READ livres NEXT RECORD
+     AT END MOVE 'O' TO WS-FinLecture
+     NOT AT END
+       MOVE LivreTitre TO WS-Champ
+       PERFORM CHERCHER-SOUS-CHAINE
+       IF WS-Trouve NOT = 'O' THEN
+         MOVE LivreAuteur TO WS-Champ
+         PERFORM CHERCHER-SOUS-CHAINE
+       END-IF
+       IF WS-Trouve = 'O' THEN
+         DISPLAY "Titre : ", LivreTitre, " - Auteur : ", LivreAuteur
+       END-IF
+   END-READ.
+
+CHERCHER-SOUS-CHAINE.
+   MOVE 'N' TO WS-Trouve
+   IF WS-RechercheLen > ZERO THEN
+     PERFORM VARYING WS-IdxRecherche FROM 1 BY 1
+         UNTIL WS-IdxRecherche > (26 - WS-RechercheLen) OR WS-Trouve = 'O'
+       IF WS-Champ(WS-IdxRecherche:WS-RechercheLen) = WS-RechercheTrim(1:WS-RechercheLen) THEN
+         MOVE 'O' TO WS-Trouve
+       END-IF
+     END-PERFORM
+   END-IF.
+
+RECHERCHER-PAR-ISBN.
+   DISPLAY "Rechercher un livre par ISBN (scan douchette) : "
+   ACCEPT WS-IsbnSaisi
+   OPEN INPUT livres
+   MOVE WS-IsbnSaisi TO LivreIsbn
+   READ livres KEY IS LivreIsbn
+     INVALID KEY
+       DISPLAY "Aucun livre ne correspond à l'ISBN " WS-IsbnSaisi "."
+     NOT INVALID KEY
+       DISPLAY "Titre : ", LivreTitre, " - Auteur : ", LivreAuteur,
+               " - Copies : ", LivreNbCopies
+   END-READ
+   CLOSE livres.
+
+EXPORTER-CSV.
+   OPEN OUTPUT export
+   OPEN INPUT livres
+   MOVE 'N' TO WS-FinLecture
+   STRING "Titre,Auteur,AnneePublication,NbCopies" DELIMITED BY SIZE
+     INTO ExportLigne
+   END-STRING
+   WRITE ExportLigne
+   PERFORM ECRIRE-LIGNE-CSV UNTIL WS-FinLecture = 'O'
+   CLOSE livres
+   CLOSE export
+   DISPLAY "Export terminé : livres_export.csv".
+
+ECRIRE-LIGNE-CSV.
+   READ livres NEXT RECORD
+     AT END MOVE 'O' TO WS-FinLecture
+     NOT AT END
+       STRING FUNCTION TRIM(LivreTitre)  DELIMITED BY SIZE
+              ","                        DELIMITED BY SIZE
+              FUNCTION TRIM(LivreAuteur) DELIMITED BY SIZE
+              ","                        DELIMITED BY SIZE
+              LivreAnneePublication      DELIMITED BY SIZE
+              ","                        DELIMITED BY SIZE
+              LivreNbCopies              DELIMITED BY SIZE
+         INTO ExportLigne
+       END-STRING
+       WRITE ExportLigne
+   END-READ.
+
+RAPPORT-PAR-GENRE.
+   MOVE ZERO TO WS-NbGenres
+   OPEN INPUT livres
+   MOVE 'N' TO WS-FinLecture
+   PERFORM CUMULER-GENRE UNTIL WS-FinLecture = 'O'
+   CLOSE livres
+
+   DISPLAY "Nombre de copies par genre :"
+   PERFORM VARYING WS-IdxGenre FROM 1 BY 1 UNTIL WS-IdxGenre > WS-NbGenres
+     DISPLAY "Genre : ", WS-G-Nom(WS-IdxGenre), " - Copies : ", WS-G-TotalCopies(WS-IdxGenre)
    END-PERFORM.
+
+CUMULER-GENRE.
+   READ livres NEXT RECORD
+     AT END MOVE 'O' TO WS-FinLecture
+     NOT AT END
+       MOVE 'N' TO WS-GenreTrouveInd
+       PERFORM VARYING WS-IdxGenre FROM 1 BY 1
+           UNTIL WS-IdxGenre > WS-NbGenres OR WS-GenreTrouveInd = 'O'
+         IF WS-G-Nom(WS-IdxGenre) = LivreGenre THEN
+           ADD LivreNbCopies TO WS-G-TotalCopies(WS-IdxGenre)
+           MOVE 'O' TO WS-GenreTrouveInd
+         END-IF
+       END-PERFORM
+       IF WS-GenreTrouveInd NOT = 'O' AND WS-NbGenres < 20 THEN
+         ADD 1 TO WS-NbGenres
+         MOVE LivreGenre TO WS-G-Nom(WS-NbGenres)
+         MOVE LivreNbCopies TO WS-G-TotalCopies(WS-NbGenres)
+       END-IF
+   END-READ.
