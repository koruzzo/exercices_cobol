@@ -0,0 +1,159 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CalculReductionsAutotest.
+
+*> Mode de contrôle par lot pour CalculReductions : recharge le même
+*> barème de paliers (baremetarifs.txt / tauxreduc.txt) que le
+*> programme interactif, puis rejoue une liste fixe de MontantEntre à
+*> travers la même logique de palier (DETERMINER-TAUX) pour comparer
+*> la Reduction/le MontantFinal obtenus aux valeurs de référence, afin
+*> de détecter en un seul lancement qu'un changement de barème n'a pas
+*> décalé les paliers 100/500 attendus.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT bareme ASSIGN TO "../baremetarifs.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-BAREME-STATUS.
+
+  SELECT tauxreduc ASSIGN TO "tauxreduc.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-TAUXREDUC-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD bareme.
+COPY "BAREME.cpy".
+
+FD tauxreduc.
+01 TauxReducRecord.
+   05 TR-Seuil PIC 9(6)V99.
+   05 TR-Taux  PIC 9(2)V9(4).
+
+WORKING-STORAGE SECTION.
+01 WS-BAREME-STATUS    PIC XX.
+01 WS-TAUXREDUC-STATUS PIC XX.
+01 WS-FinLecture       PIC X(1) VALUE 'N'.
+01 WS-TauxTrouve       PIC X(1) VALUE 'N'.
+
+01 WS-Palier.
+   05 WS-PalierTier OCCURS 5 TIMES.
+      10 WS-PalierSeuil PIC 9(6)V99.
+      10 WS-PalierTaux  PIC 9(2)V9(4).
+01 WS-NbPaliers    PIC 9(1) VALUE ZERO.
+01 WS-IdxPalier    PIC 9(1).
+01 WS-TauxApplique PIC 9(2)V9(4).
+
+01 MontantEntre PIC 9(6)V99.
+01 Reduction    PIC 9(6)V99.
+01 MontantFinal PIC 9(6)V99.
+
+01 WS-CasTest.
+   05 WS-CasEntree OCCURS 3 TIMES.
+      10 WS-CT-Montant           PIC 9(6)V99.
+      10 WS-CT-ReductionAttendue PIC 9(6)V99.
+      10 WS-CT-FinalAttendu      PIC 9(6)V99.
+01 WS-IdxTest    PIC 9(1) VALUE 1.
+01 WS-NbEchecs   PIC 9(2) VALUE ZERO.
+
+PROCEDURE DIVISION.
+   PERFORM CHARGER-BAREME
+   PERFORM CHARGER-PALIERS
+   PERFORM INITIALISER-CAS-TEST
+   PERFORM EXECUTER-CAS-TEST UNTIL WS-IdxTest > 3
+
+   IF WS-NbEchecs = ZERO THEN
+     DISPLAY "Autotest CalculReductions : tous les cas sont conformes."
+   ELSE
+     DISPLAY "Autotest CalculReductions : " WS-NbEchecs " cas en écart."
+   END-IF
+   STOP RUN.
+
+CHARGER-BAREME.
+   MOVE 2.0000   TO BM-TauxInteretAnnuel
+   MOVE 300.00   TO BM-PlafondDecouvertA
+   MOVE 5.00     TO BM-FraisMensuel
+   MOVE 500.00   TO BM-SeuilPalier2
+   MOVE 5.0000   TO BM-TauxPalier2
+   MOVE 9999.99  TO BM-SeuilPalier3
+   MOVE 10.0000  TO BM-TauxPalier3
+   OPEN INPUT bareme
+   IF WS-BAREME-STATUS = "00" THEN
+     READ bareme
+     END-READ
+     CLOSE bareme
+   END-IF.
+
+CHARGER-PALIERS.
+   OPEN INPUT tauxreduc
+   IF WS-TAUXREDUC-STATUS = "00" THEN
+     MOVE 'N' TO WS-FinLecture
+     PERFORM LIRE-PALIER-SUIVANT
+         UNTIL WS-FinLecture = 'O' OR WS-NbPaliers = 5
+     CLOSE tauxreduc
+   END-IF
+
+   IF WS-NbPaliers = ZERO THEN
+     MOVE 3 TO WS-NbPaliers
+     MOVE 99.99           TO WS-PalierSeuil(1)
+     MOVE 0.0000          TO WS-PalierTaux(1)
+     MOVE BM-SeuilPalier2 TO WS-PalierSeuil(2)
+     MOVE BM-TauxPalier2  TO WS-PalierTaux(2)
+     MOVE BM-SeuilPalier3 TO WS-PalierSeuil(3)
+     MOVE BM-TauxPalier3  TO WS-PalierTaux(3)
+   END-IF.
+
+LIRE-PALIER-SUIVANT.
+   READ tauxreduc
+     AT END MOVE 'O' TO WS-FinLecture
+     NOT AT END
+       ADD 1 TO WS-NbPaliers
+       MOVE TR-Seuil TO WS-PalierSeuil(WS-NbPaliers)
+       MOVE TR-Taux  TO WS-PalierTaux(WS-NbPaliers)
+   END-READ.
+
+DETERMINER-TAUX.
+   MOVE WS-PalierTaux(WS-NbPaliers) TO WS-TauxApplique
+   MOVE 'N' TO WS-TauxTrouve
+   PERFORM VARYING WS-IdxPalier FROM 1 BY 1
+           UNTIL WS-IdxPalier > WS-NbPaliers OR WS-TauxTrouve = 'O'
+       IF MontantEntre <= WS-PalierSeuil(WS-IdxPalier) THEN
+           MOVE WS-PalierTaux(WS-IdxPalier) TO WS-TauxApplique
+           MOVE 'O' TO WS-TauxTrouve
+       END-IF
+   END-PERFORM.
+
+INITIALISER-CAS-TEST.
+   MOVE 50.00  TO WS-CT-Montant(1)
+   MOVE 0.00   TO WS-CT-ReductionAttendue(1)
+   MOVE 50.00  TO WS-CT-FinalAttendu(1)
+
+   MOVE 300.00 TO WS-CT-Montant(2)
+   MOVE 15.00  TO WS-CT-ReductionAttendue(2)
+   MOVE 285.00 TO WS-CT-FinalAttendu(2)
+
+   MOVE 800.00 TO WS-CT-Montant(3)
+   MOVE 80.00  TO WS-CT-ReductionAttendue(3)
+   MOVE 720.00 TO WS-CT-FinalAttendu(3).
+
+EXECUTER-CAS-TEST.
+   MOVE WS-CT-Montant(WS-IdxTest) TO MontantEntre
+   PERFORM DETERMINER-TAUX
+   COMPUTE Reduction = MontantEntre * WS-TauxApplique / 100
+   COMPUTE MontantFinal = MontantEntre - Reduction
+
+   IF Reduction = WS-CT-ReductionAttendue(WS-IdxTest)
+       AND MontantFinal = WS-CT-FinalAttendu(WS-IdxTest) THEN
+     DISPLAY "Cas " WS-IdxTest " (Montant " MontantEntre "): OK - Reduction "
+             Reduction " / Final " MontantFinal
+   ELSE
+     ADD 1 TO WS-NbEchecs
+     DISPLAY "Cas " WS-IdxTest " (Montant " MontantEntre "): ECART - attendu "
+             WS-CT-ReductionAttendue(WS-IdxTest) "/" WS-CT-FinalAttendu(WS-IdxTest)
+             ", obtenu " Reduction "/" MontantFinal
+   END-IF
+
+   ADD 1 TO WS-IdxTest.
