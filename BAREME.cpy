@@ -0,0 +1,12 @@
+*> Copybook BAREME - barème de taux et paramètres partagé (baremetarifs.txt)
+*> entre CalculReductions et les programmes bancaires du GCB, pour que
+*> la mise à jour d'un taux du mois se fasse dans un seul fichier au
+*> lieu d'être éparpillée entre plusieurs programmes.
+01 BaremeRecord.
+   05 BM-TauxInteretAnnuel PIC 9(2)V9(4).
+   05 BM-PlafondDecouvertA PIC 9(6)V99.
+   05 BM-FraisMensuel      PIC 9(6)V99.
+   05 BM-SeuilPalier2      PIC 9(6)V99.
+   05 BM-TauxPalier2       PIC 9(2)V9(4).
+   05 BM-SeuilPalier3      PIC 9(6)V99.
+   05 BM-TauxPalier3       PIC 9(2)V9(4).
