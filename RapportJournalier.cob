@@ -0,0 +1,208 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RapportJournalier.
+
+*> Digest quotidien unique regroupant les trois activités qui, jusqu'à
+*> présent, ne produisaient chacune que leur propre sortie isolée :
+*> les mouvements bancaires (historique.txt, même dépouillement que
+*> RapportControleTotaux), les tickets de réduction (recu.txt écrit par
+*> CalculReductions) et l'inventaire de la bibliothèque (l'export CSV
+*> écrit par Books). Le résultat est un seul fichier resumejournalier.txt
+*> au lieu de trois sorties sans rapport les unes avec les autres.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT historique ASSIGN TO "GCB_DISTINCT/historique.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-HIST-STATUS.
+
+  SELECT recu ASSIGN TO "exercixes_doc/recu.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-RECU-STATUS.
+
+  SELECT export ASSIGN TO "exercixes_doc/livres_export.csv"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-EXPORT-STATUS.
+
+  SELECT resumejournalier ASSIGN TO "resumejournalier.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-RESUME-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD historique.
+COPY "HISTORIQUE.cpy".
+
+FD recu.
+01 RecuRecord.
+   05 RE-Date          PIC X(8).
+   05 RE-MontantEntre  PIC 9(6)V99.
+   05 RE-Reduction     PIC 9(6)V99.
+   05 RE-MontantFinal  PIC 9(6)V99.
+
+FD export.
+01 ExportLigne PIC X(80).
+
+FD resumejournalier.
+01 ResumeLigne PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 WS-HIST-STATUS   PIC XX.
+01 WS-RECU-STATUS   PIC XX.
+01 WS-EXPORT-STATUS PIC XX.
+01 WS-RESUME-STATUS PIC XX.
+
+01 WS-FinHistorique PIC X(1) VALUE 'N'.
+01 WS-FinRecu       PIC X(1) VALUE 'N'.
+01 WS-FinExport     PIC X(1) VALUE 'N'.
+01 WS-PremiereLigne PIC X(1) VALUE 'O'.
+
+01 WS-NbDepots        PIC 9(6) VALUE ZERO.
+01 WS-TotalDepots     PIC 9(10)V99 VALUE ZERO.
+01 WS-NbRetraits      PIC 9(6) VALUE ZERO.
+01 WS-TotalRetraits   PIC 9(10)V99 VALUE ZERO.
+01 WS-NbVirements     PIC 9(6) VALUE ZERO.
+01 WS-TotalVirements  PIC 9(10)V99 VALUE ZERO.
+
+01 WS-NbRecus         PIC 9(6) VALUE ZERO.
+01 WS-TotalReductions PIC 9(10)V99 VALUE ZERO.
+01 WS-TotalEncaisse   PIC 9(10)V99 VALUE ZERO.
+
+01 WS-NbTitres        PIC 9(6) VALUE ZERO.
+01 WS-TotalCopies     PIC 9(8) VALUE ZERO.
+01 WS-CsvChamp1       PIC X(80).
+01 WS-CsvChamp2       PIC X(80).
+01 WS-CsvChamp3       PIC X(80).
+01 WS-CsvChamp4       PIC X(80).
+01 WS-CsvCopies       PIC 9(3).
+
+PROCEDURE DIVISION.
+  OPEN OUTPUT resumejournalier
+  PERFORM DEPOUILLER-HISTORIQUE
+  PERFORM DEPOUILLER-RECUS
+  PERFORM DEPOUILLER-EXPORT-LIVRES
+  PERFORM ECRIRE-RESUME
+  CLOSE resumejournalier
+  DISPLAY "Résumé journalier écrit dans resumejournalier.txt."
+  STOP RUN.
+
+DEPOUILLER-HISTORIQUE.
+  OPEN INPUT historique
+  IF WS-HIST-STATUS = "00" THEN
+    PERFORM LIRE-UNE-ECRITURE
+    PERFORM ACCUMULER-ECRITURE UNTIL WS-FinHistorique = 'O'
+    CLOSE historique
+  END-IF.
+
+LIRE-UNE-ECRITURE.
+  READ historique
+    AT END MOVE 'O' TO WS-FinHistorique
+  END-READ.
+
+ACCUMULER-ECRITURE.
+  EVALUATE HistoriqueDescrp
+    WHEN 'D'
+      ADD 1 TO WS-NbDepots
+      ADD HistoriqueValA TO WS-TotalDepots
+    WHEN 'R'
+      ADD 1 TO WS-NbRetraits
+      ADD HistoriqueValA TO WS-TotalRetraits
+    WHEN 'V'
+      ADD 1 TO WS-NbVirements
+      ADD HistoriqueValA TO WS-TotalVirements
+    WHEN OTHER
+      CONTINUE
+  END-EVALUATE
+  PERFORM LIRE-UNE-ECRITURE.
+
+DEPOUILLER-RECUS.
+  OPEN INPUT recu
+  IF WS-RECU-STATUS = "00" THEN
+    PERFORM LIRE-UN-RECU
+    PERFORM ACCUMULER-RECU UNTIL WS-FinRecu = 'O'
+    CLOSE recu
+  END-IF.
+
+LIRE-UN-RECU.
+  READ recu
+    AT END MOVE 'O' TO WS-FinRecu
+  END-READ.
+
+ACCUMULER-RECU.
+  ADD 1 TO WS-NbRecus
+  ADD RE-Reduction TO WS-TotalReductions
+  ADD RE-MontantFinal TO WS-TotalEncaisse
+  PERFORM LIRE-UN-RECU.
+
+DEPOUILLER-EXPORT-LIVRES.
+  OPEN INPUT export
+  IF WS-EXPORT-STATUS = "00" THEN
+    MOVE 'O' TO WS-PremiereLigne
+    PERFORM LIRE-UNE-LIGNE-CSV
+    PERFORM ACCUMULER-LIGNE-CSV UNTIL WS-FinExport = 'O'
+    CLOSE export
+  END-IF.
+
+LIRE-UNE-LIGNE-CSV.
+  READ export
+    AT END MOVE 'O' TO WS-FinExport
+  END-READ.
+
+ACCUMULER-LIGNE-CSV.
+  IF WS-PremiereLigne = 'O' THEN
+    MOVE 'N' TO WS-PremiereLigne
+  ELSE
+    UNSTRING ExportLigne DELIMITED BY ","
+        INTO WS-CsvChamp1 WS-CsvChamp2 WS-CsvChamp3 WS-CsvChamp4
+    END-UNSTRING
+    MOVE WS-CsvChamp4 TO WS-CsvCopies
+    ADD 1 TO WS-NbTitres
+    ADD WS-CsvCopies TO WS-TotalCopies
+  END-IF
+  PERFORM LIRE-UNE-LIGNE-CSV.
+
+ECRIRE-RESUME.
+  STRING "=== Résumé journalier ===" DELIMITED BY SIZE
+    INTO ResumeLigne
+  END-STRING
+  WRITE ResumeLigne
+
+  STRING "Banque  - Depots : " DELIMITED BY SIZE
+         WS-NbDepots DELIMITED BY SIZE
+         " (" DELIMITED BY SIZE
+         WS-TotalDepots DELIMITED BY SIZE
+         "), Retraits : " DELIMITED BY SIZE
+         WS-NbRetraits DELIMITED BY SIZE
+         " (" DELIMITED BY SIZE
+         WS-TotalRetraits DELIMITED BY SIZE
+         "), Virements : " DELIMITED BY SIZE
+         WS-NbVirements DELIMITED BY SIZE
+         " (" DELIMITED BY SIZE
+         WS-TotalVirements DELIMITED BY SIZE
+         ")" DELIMITED BY SIZE
+    INTO ResumeLigne
+  END-STRING
+  WRITE ResumeLigne
+
+  STRING "Reductions - Tickets : " DELIMITED BY SIZE
+         WS-NbRecus DELIMITED BY SIZE
+         ", total reduit : " DELIMITED BY SIZE
+         WS-TotalReductions DELIMITED BY SIZE
+         ", total encaisse : " DELIMITED BY SIZE
+         WS-TotalEncaisse DELIMITED BY SIZE
+    INTO ResumeLigne
+  END-STRING
+  WRITE ResumeLigne
+
+  STRING "Bibliotheque - Titres : " DELIMITED BY SIZE
+         WS-NbTitres DELIMITED BY SIZE
+         ", copies au catalogue : " DELIMITED BY SIZE
+         WS-TotalCopies DELIMITED BY SIZE
+    INTO ResumeLigne
+  END-STRING
+  WRITE ResumeLigne.
