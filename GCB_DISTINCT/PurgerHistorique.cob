@@ -0,0 +1,159 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PurgerHistorique.
+
+*> Job de purge/rétention : conserve seulement les WS-NbAConserver
+*> dernières écritures de historique.txt (identifiées par le plus haut
+*> HistoriqueId le moment venu) et déplace les écritures plus anciennes
+*> vers historique_archive.txt, pour ne pas garder indéfiniment le
+*> détail des mouvements d'un client. Le nombre d'écritures à conserver
+*> est lu dans retention.txt ; à défaut de fichier, RETENTION-DEFAUT
+*> est utilisé.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT historique ASSIGN TO "historique.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-HIST-STATUS.
+
+  SELECT archive ASSIGN TO "historique_archive.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-ARCHIVE-STATUS.
+
+  SELECT retention ASSIGN TO "retention.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-RETENTION-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD historique.
+COPY "HISTORIQUE.cpy".
+
+FD archive.
+01 ArchiveRecord.
+   05 ArchiveDescrp PIC X(1).
+   05 ArchiveValA   PIC 9(10)V99.
+   05 ArchiveValB   PIC S9(10)V99 SIGN LEADING SEPARATE.
+   05 ArchiveId     PIC 9(9).
+   05 ArchiveOperateur PIC X(6).
+   05 ArchiveCompte PIC X(6).
+
+FD retention.
+01 RetentionLigne PIC X(10).
+
+WORKING-STORAGE SECTION.
+01 WS-HIST-STATUS      PIC XX.
+01 WS-ARCHIVE-STATUS   PIC XX.
+01 WS-RETENTION-STATUS PIC XX.
+
+01 RETENTION-DEFAUT    PIC 9(6) VALUE 500.
+01 WS-NbAConserver     PIC 9(6).
+01 WS-FinLecture       PIC X(1) VALUE 'N'.
+01 WS-MaxId            PIC 9(9) VALUE ZERO.
+01 WS-SeuilId          PIC 9(9) VALUE ZERO.
+01 WS-NbLignes         PIC 9(4) VALUE ZERO.
+01 WS-Idx              PIC 9(4).
+01 WS-NbConservees     PIC 9(4) VALUE ZERO.
+01 WS-NbArchivees      PIC 9(4) VALUE ZERO.
+
+01 WS-HistoBuffer.
+   05 WS-HistoEntree OCCURS 500 TIMES.
+      10 WS-H-Descrp PIC X(1).
+      10 WS-H-ValA   PIC 9(10)V99.
+      10 WS-H-ValB   PIC S9(10)V99 SIGN LEADING SEPARATE.
+      10 WS-H-Id     PIC 9(9).
+      10 WS-H-Operateur PIC X(6).
+      10 WS-H-Compte PIC X(6).
+
+PROCEDURE DIVISION.
+  PERFORM LIRE-RETENTION
+  PERFORM CHARGER-HISTORIQUE
+
+  IF WS-NbLignes = ZERO THEN
+    DISPLAY "historique.txt absent ou vide, aucune purge nécessaire."
+  ELSE
+    IF WS-MaxId > WS-NbAConserver THEN
+      COMPUTE WS-SeuilId = WS-MaxId - WS-NbAConserver
+    ELSE
+      MOVE ZERO TO WS-SeuilId
+    END-IF
+
+    PERFORM REPARTIR-HISTORIQUE
+
+    DISPLAY "Purge terminée : " WS-NbConservees " écriture(s) conservée(s) dans historique.txt, "
+            WS-NbArchivees " archivée(s) dans historique_archive.txt."
+  END-IF
+
+  STOP RUN.
+
+LIRE-RETENTION.
+  MOVE RETENTION-DEFAUT TO WS-NbAConserver
+  OPEN INPUT retention
+  IF WS-RETENTION-STATUS = "00" THEN
+    READ retention
+      NOT AT END MOVE RetentionLigne TO WS-NbAConserver
+    END-READ
+    CLOSE retention
+  END-IF.
+
+CHARGER-HISTORIQUE.
+  OPEN INPUT historique
+  IF WS-HIST-STATUS = "00" THEN
+    PERFORM LIRE-UNE-LIGNE
+    PERFORM EMPILER-LIGNE UNTIL WS-FinLecture = 'O' OR WS-NbLignes = 500
+    CLOSE historique
+  END-IF.
+
+LIRE-UNE-LIGNE.
+  READ historique
+    AT END MOVE 'O' TO WS-FinLecture
+  END-READ.
+
+EMPILER-LIGNE.
+  ADD 1 TO WS-NbLignes
+  MOVE HistoriqueDescrp TO WS-H-Descrp(WS-NbLignes)
+  MOVE HistoriqueValA   TO WS-H-ValA(WS-NbLignes)
+  MOVE HistoriqueValB   TO WS-H-ValB(WS-NbLignes)
+  MOVE HistoriqueId     TO WS-H-Id(WS-NbLignes)
+  MOVE HistoriqueOperateur TO WS-H-Operateur(WS-NbLignes)
+  MOVE HistoriqueCompte TO WS-H-Compte(WS-NbLignes)
+  IF HistoriqueId > WS-MaxId THEN
+    MOVE HistoriqueId TO WS-MaxId
+  END-IF
+  PERFORM LIRE-UNE-LIGNE.
+
+REPARTIR-HISTORIQUE.
+  OPEN OUTPUT historique
+  OPEN EXTEND archive
+  IF WS-ARCHIVE-STATUS NOT = "00" THEN
+    OPEN OUTPUT archive
+  END-IF
+
+  PERFORM VARYING WS-Idx FROM 1 BY 1 UNTIL WS-Idx > WS-NbLignes
+    IF WS-H-Id(WS-Idx) > WS-SeuilId THEN
+      MOVE WS-H-Descrp(WS-Idx) TO HistoriqueDescrp
+      MOVE WS-H-ValA(WS-Idx)   TO HistoriqueValA
+      MOVE WS-H-ValB(WS-Idx)   TO HistoriqueValB
+      MOVE WS-H-Id(WS-Idx)     TO HistoriqueId
+      MOVE WS-H-Operateur(WS-Idx) TO HistoriqueOperateur
+      MOVE WS-H-Compte(WS-Idx) TO HistoriqueCompte
+      WRITE HistoriqueRecord
+      ADD 1 TO WS-NbConservees
+    ELSE
+      MOVE WS-H-Descrp(WS-Idx) TO ArchiveDescrp
+      MOVE WS-H-ValA(WS-Idx)   TO ArchiveValA
+      MOVE WS-H-ValB(WS-Idx)   TO ArchiveValB
+      MOVE WS-H-Id(WS-Idx)     TO ArchiveId
+      MOVE WS-H-Operateur(WS-Idx) TO ArchiveOperateur
+      MOVE WS-H-Compte(WS-Idx) TO ArchiveCompte
+      WRITE ArchiveRecord
+      ADD 1 TO WS-NbArchivees
+    END-IF
+  END-PERFORM
+
+  CLOSE historique
+  CLOSE archive.
