@@ -0,0 +1,84 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ArchiverSolde.
+
+*> Job de fin de mois/année : recopie le solde courant (solde.txt) dans
+*> un fichier d'archive daté solde-AAAAMM.txt, pour conserver une trace
+*> des soldes de clôture période par période sans écraser l'archive du
+*> mois précédent.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT solde ASSIGN TO "solde.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-SOLDE-STATUS.
+
+  SELECT archive ASSIGN TO WS-NomArchive
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-ARCHIVE-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD solde.
+01 SoldeRecord.
+   05 MYFILLER_S1  PIC X(10).
+   05 SoldeValA PIC S9(10)V99 SIGN LEADING SEPARATE.
+   05 MYFILLER_S2  PIC X(2).
+   05 MYFILLER_S3  PIC X(10).
+   05 SoldeValB PIC 9(10)V99.
+   05 MYFILLER_S4  PIC X(2).
+   05 MYFILLER_S5  PIC X(10).
+   05 SoldeValC PIC 9(10)V99.
+   05 MYFILLER_S6  PIC X(2).
+
+FD archive.
+01 ArchiveRecord PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-SOLDE-STATUS   PIC XX.
+01 WS-ARCHIVE-STATUS PIC XX.
+
+01 WS-DateJour   PIC X(8).
+01 WS-NomArchive PIC X(30).
+
+PROCEDURE DIVISION.
+  ACCEPT WS-DateJour FROM DATE YYYYMMDD
+
+  STRING "solde-" DELIMITED BY SIZE
+         WS-DateJour(1:6) DELIMITED BY SIZE
+         ".txt" DELIMITED BY SIZE
+    INTO WS-NomArchive
+  END-STRING
+
+  OPEN INPUT solde
+  IF WS-SOLDE-STATUS NOT = "00" THEN
+    DISPLAY "solde.txt introuvable, archivage annulé."
+  ELSE
+    READ solde
+      AT END
+        DISPLAY "solde.txt vide, archivage annulé."
+      NOT AT END
+        PERFORM ECRIRE-ARCHIVE
+    END-READ
+    CLOSE solde
+  END-IF
+
+  STOP RUN.
+
+ECRIRE-ARCHIVE.
+  OPEN OUTPUT archive
+  STRING "Solde A : " DELIMITED BY SIZE
+         SoldeValA DELIMITED BY SIZE
+         " - Solde B : " DELIMITED BY SIZE
+         SoldeValB DELIMITED BY SIZE
+         " - Solde C : " DELIMITED BY SIZE
+         SoldeValC DELIMITED BY SIZE
+    INTO ArchiveRecord
+  END-STRING
+  WRITE ArchiveRecord
+  CLOSE archive
+  DISPLAY "Solde archivé dans " WS-NomArchive "."
+
