@@ -0,0 +1,51 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RechercherCompte.
+
+*> Recherche un compte dans comptes.dat par numéro et restitue son nom,
+*> sa devise et un indicateur trouvé/non-trouvé. Utilisé par les
+*> paragraphes de saisie de GestionCompteEF_MAIN pour valider un numéro
+*> de compte source ou destination avant de poster une opération.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT comptes ASSIGN TO "comptes.dat"
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS DYNAMIC
+      RECORD KEY IS CompteNumero
+      FILE STATUS IS WS-COMPTES-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD comptes.
+COPY "COMPTES.cpy".
+
+WORKING-STORAGE SECTION.
+01 WS-COMPTES-STATUS PIC XX.
+
+LINKAGE SECTION.
+01 CompteRechercheNumero PIC X(6).
+01 CompteRechercheNom    PIC X(20).
+01 CompteRechercheDevise PIC X(3).
+01 CompteRechercheTrouve PIC X(1).
+   88 COMPTE-RECHERCHE-TROUVE VALUE 'O'.
+   88 COMPTE-RECHERCHE-NON-TROUVE VALUE 'N'.
+
+PROCEDURE DIVISION USING CompteRechercheNumero CompteRechercheNom
+                         CompteRechercheDevise CompteRechercheTrouve.
+  MOVE SPACES TO CompteRechercheNom
+  MOVE SPACES TO CompteRechercheDevise
+  SET COMPTE-RECHERCHE-NON-TROUVE TO TRUE
+
+  OPEN INPUT comptes
+  IF WS-COMPTES-STATUS = "00" THEN
+    MOVE CompteRechercheNumero TO CompteNumero
+    READ comptes
+      NOT INVALID KEY
+        MOVE CompteNom    TO CompteRechercheNom
+        MOVE CompteDevise TO CompteRechercheDevise
+        SET COMPTE-RECHERCHE-TROUVE TO TRUE
+    END-READ
+    CLOSE comptes
+  END-IF.
