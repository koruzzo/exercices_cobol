@@ -0,0 +1,10 @@
+*> Copybook HISTORIQUE - layout partagée du journal des opérations
+*> (historique.txt) : un enregistrement à colonnes fixes par
+*> mouvement, sans texte de remplissage entre les champs.
+01 HistoriqueRecord.
+   05 HistoriqueDescrp    PIC X(1).
+   05 HistoriqueValA      PIC 9(10)V99.
+   05 HistoriqueValB      PIC S9(10)V99 SIGN LEADING SEPARATE.
+   05 HistoriqueId        PIC 9(9).
+   05 HistoriqueOperateur PIC X(6).
+   05 HistoriqueCompte    PIC X(6).
