@@ -0,0 +1,121 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. OrdresPermanentsBatch.
+
+*> Job quotidien des ordres permanents : relit ordrespermanents.txt (un
+*> virement récurrent par ligne, avec le jour du mois où il doit être
+*> exécuté) et poste, via le sous-programme Virement, ceux dont le jour
+*> d'exécution correspond à la date du jour. Les ordres non échus ce
+*> jour-là sont ignorés sans erreur ; le fichier n'est jamais modifié.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT solde ASSIGN TO "solde.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-SOLDE-STATUS.
+
+  SELECT ordrespermanents ASSIGN TO "ordrespermanents.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-ORDRES-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD solde.
+01 SoldeRecord.
+   05 MYFILLER_S1  PIC X(10).
+   05 SoldeValA PIC S9(10)V99 SIGN LEADING SEPARATE.
+   05 MYFILLER_S2  PIC X(2).
+   05 MYFILLER_S3  PIC X(10).
+   05 SoldeValB PIC 9(10)V99.
+   05 MYFILLER_S4  PIC X(2).
+   05 MYFILLER_S5  PIC X(10).
+   05 SoldeValC PIC 9(10)V99.
+   05 MYFILLER_S6  PIC X(2).
+
+FD ordrespermanents.
+01 OrdrePermanentRecord.
+   05 OP-Libelle       PIC X(20).
+   05 OP-JourExecution PIC 9(2).
+   05 OP-Montant       PIC 9(6)V99.
+
+WORKING-STORAGE SECTION.
+01 WS-SOLDE-STATUS  PIC XX.
+01 WS-ORDRES-STATUS PIC XX.
+01 WS-FinLecture    PIC X(1) VALUE 'N'.
+01 WS-DateJour      PIC X(8).
+01 WS-JourDuJour    PIC 9(2).
+01 WS-NbExecutes    PIC 9(4) VALUE ZERO.
+01 WS-NbRejetes     PIC 9(4) VALUE ZERO.
+01 WS-NbIgnores     PIC 9(4) VALUE ZERO.
+
+01 OperationStatut PIC X(1).
+   88 OPERATION-REUSSIE VALUE 'S'.
+   88 OPERATION-REJETEE VALUE 'R'.
+
+01 SoldeCompteA PIC S9(6)V99 SIGN LEADING SEPARATE VALUE 1521.20.
+01 SoldeCompteB PIC 9(6)V99 VALUE 1705.45.
+01 SoldeCompteC PIC 9(6)V99 VALUE 980.00.
+01 Depot        PIC 9(6)V99 VALUE ZERO.
+01 Retrait      PIC 9(6)V99 VALUE ZERO.
+01 Virement     PIC 9(6)V99 VALUE ZERO.
+01 Choix        PIC X(1).
+01 OperateurId  PIC X(6) VALUE "BATCH".
+
+PROCEDURE DIVISION.
+  PERFORM CHARGER-SOLDE
+
+  ACCEPT WS-DateJour FROM DATE YYYYMMDD
+  MOVE WS-DateJour(7:2) TO WS-JourDuJour
+
+  OPEN INPUT ordrespermanents
+  IF WS-ORDRES-STATUS NOT = "00" THEN
+    DISPLAY "ordrespermanents.txt introuvable, aucun ordre permanent à traiter."
+  ELSE
+    PERFORM LIRE-ORDRE
+    PERFORM TRAITER-ORDRE UNTIL WS-FinLecture = 'O'
+    CLOSE ordrespermanents
+    DISPLAY "Ordres permanents traités : " WS-NbExecutes " exécuté(s), "
+            WS-NbRejetes " rejeté(s), " WS-NbIgnores " non échu(s) aujourd'hui."
+  END-IF
+
+  STOP RUN.
+
+CHARGER-SOLDE.
+  OPEN INPUT solde
+  IF WS-SOLDE-STATUS = "00" THEN
+    READ solde
+      AT END CONTINUE
+      NOT AT END
+        MOVE SoldeValA TO SoldeCompteA
+        MOVE SoldeValB TO SoldeCompteB
+        MOVE SoldeValC TO SoldeCompteC
+    END-READ
+    CLOSE solde
+  ELSE
+    DISPLAY "Aucun solde.txt existant, utilisation des soldes d'ouverture par défaut."
+  END-IF.
+
+LIRE-ORDRE.
+  READ ordrespermanents
+    AT END MOVE 'O' TO WS-FinLecture
+  END-READ.
+
+TRAITER-ORDRE.
+  IF OP-JourExecution = WS-JourDuJour THEN
+    MOVE OP-Montant TO Virement
+    MOVE 'V' TO Choix
+    CALL 'Virement' USING SoldeCompteA SoldeCompteB SoldeCompteC
+                          Depot Retrait Virement Choix OperateurId OperationStatut
+    IF OPERATION-REUSSIE THEN
+      ADD 1 TO WS-NbExecutes
+    ELSE
+      ADD 1 TO WS-NbRejetes
+    END-IF
+  ELSE
+    ADD 1 TO WS-NbIgnores
+  END-IF
+
+  PERFORM LIRE-ORDRE.
