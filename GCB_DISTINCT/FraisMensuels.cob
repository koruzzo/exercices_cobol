@@ -0,0 +1,134 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FraisMensuels.
+
+*> Job de fin de mois : prélève les frais de tenue de compte sur le
+*> compte A et le compte B et poste chaque prélèvement via
+*> EnregistrerHistorique / EnregistrerSolde, comme n'importe quelle
+*> opération manuelle (nouveau code Choix 'F'). Le montant du frais par
+*> défaut vient du barème partagé (baremetarifs.txt) ; à défaut,
+*> frais.txt (une valeur par ligne) permet de le forcer pour ce seul job.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT solde ASSIGN TO "solde.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-SOLDE-STATUS.
+
+  SELECT frais ASSIGN TO "frais.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-FRAIS-STATUS.
+
+  SELECT bareme ASSIGN TO "../baremetarifs.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-BAREME-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD solde.
+01 SoldeRecord.
+   05 MYFILLER_S1  PIC X(10).
+   05 SoldeValA PIC S9(10)V99 SIGN LEADING SEPARATE.
+   05 MYFILLER_S2  PIC X(2).
+   05 MYFILLER_S3  PIC X(10).
+   05 SoldeValB PIC 9(10)V99.
+   05 MYFILLER_S4  PIC X(2).
+   05 MYFILLER_S5  PIC X(10).
+   05 SoldeValC PIC 9(10)V99.
+   05 MYFILLER_S6  PIC X(2).
+
+FD frais.
+01 FraisLigne PIC X(10).
+
+FD bareme.
+COPY "BAREME.cpy".
+
+WORKING-STORAGE SECTION.
+01 WS-SOLDE-STATUS PIC XX.
+01 WS-FRAIS-STATUS PIC XX.
+01 WS-BAREME-STATUS PIC XX.
+
+01 WS-FraisMensuel      PIC 9(6)V99.
+
+01 SoldeCompteA PIC S9(6)V99 SIGN LEADING SEPARATE.
+01 SoldeCompteB PIC 9(6)V99.
+01 SoldeCompteC PIC 9(6)V99.
+01 Depot        PIC 9(6)V99 VALUE ZERO.
+01 Retrait      PIC 9(6)V99.
+01 Virement     PIC 9(6)V99 VALUE ZERO.
+01 Choix        PIC X(1)    VALUE 'F'.
+01 OperateurId  PIC X(6)    VALUE "BATCH".
+
+PROCEDURE DIVISION.
+  PERFORM LIRE-FRAIS
+  PERFORM LIRE-SOLDES
+  PERFORM POSTER-FRAIS-A
+  PERFORM POSTER-FRAIS-B
+  DISPLAY "Frais de tenue de compte prélevés : " WS-FraisMensuel
+          " sur compte A et compte B."
+  STOP RUN.
+
+LIRE-FRAIS.
+  PERFORM CHARGER-BAREME
+  MOVE BM-FraisMensuel TO WS-FraisMensuel
+  OPEN INPUT frais
+  IF WS-FRAIS-STATUS = "00" THEN
+    READ frais
+      NOT AT END MOVE FraisLigne TO WS-FraisMensuel
+    END-READ
+    CLOSE frais
+  END-IF.
+
+CHARGER-BAREME.
+  MOVE 2.0000  TO BM-TauxInteretAnnuel
+  MOVE 300.00  TO BM-PlafondDecouvertA
+  MOVE 5.00    TO BM-FraisMensuel
+  MOVE 500.00  TO BM-SeuilPalier2
+  MOVE 5.0000  TO BM-TauxPalier2
+  MOVE 9999.99 TO BM-SeuilPalier3
+  MOVE 10.0000 TO BM-TauxPalier3
+  OPEN INPUT bareme
+  IF WS-BAREME-STATUS = "00" THEN
+    READ bareme
+    END-READ
+    CLOSE bareme
+  END-IF.
+
+LIRE-SOLDES.
+  MOVE ZERO TO SoldeCompteA
+  MOVE ZERO TO SoldeCompteB
+  MOVE ZERO TO SoldeCompteC
+  OPEN INPUT solde
+  IF WS-SOLDE-STATUS = "00" THEN
+    READ solde
+      NOT AT END
+        MOVE SoldeValA TO SoldeCompteA
+        MOVE SoldeValB TO SoldeCompteB
+        MOVE SoldeValC TO SoldeCompteC
+    END-READ
+    CLOSE solde
+  ELSE
+    DISPLAY "solde.txt introuvable, aucun frais ne sera prélevé."
+  END-IF.
+
+POSTER-FRAIS-A.
+  IF WS-FraisMensuel NOT = ZERO THEN
+    COMPUTE SoldeCompteA = SoldeCompteA - WS-FraisMensuel
+    MOVE WS-FraisMensuel TO Retrait
+    CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix OperateurId
+                                        BY CONTENT SoldeCompteA "000001"
+    CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB SoldeCompteC
+  END-IF.
+
+POSTER-FRAIS-B.
+  IF WS-FraisMensuel NOT = ZERO THEN
+    COMPUTE SoldeCompteB = SoldeCompteB - WS-FraisMensuel
+    MOVE WS-FraisMensuel TO Retrait
+    CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix OperateurId
+                                        BY CONTENT SoldeCompteB "000002"
+    CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB SoldeCompteC
+  END-IF.
