@@ -4,35 +4,271 @@ PROGRAM-ID. GestionCompteEF.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+  SELECT solde ASSIGN TO "solde.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-SOLDE-STATUS.
+
+  SELECT pinconfig ASSIGN TO "pin.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-PINCONFIG-STATUS.
+
+  SELECT tauxchange ASSIGN TO "tauxchange.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-TAUXCHANGE-STATUS.
+
+  SELECT bareme ASSIGN TO "../baremetarifs.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-BAREME-STATUS.
 
 DATA DIVISION.
 
+FILE SECTION.
+FD solde.
+01 SoldeRecord.
+   05 MYFILLER_S1  PIC X(10).
+   05 SoldeValA PIC S9(10)V99 SIGN LEADING SEPARATE.
+   05 MYFILLER_S2  PIC X(2).
+   05 MYFILLER_S3  PIC X(10).
+   05 SoldeValB PIC 9(10)V99.
+   05 MYFILLER_S4  PIC X(2).
+   05 MYFILLER_S5  PIC X(10).
+   05 SoldeValC PIC 9(10)V99.
+   05 MYFILLER_S6  PIC X(2).
+
+FD pinconfig.
+01 PinConfigRecord.
+   05 PIN-Code      PIC X(4).
+   05 PIN-MaxEssais PIC 9(2).
+
+FD tauxchange.
+01 TauxChangeRecord.
+   05 TC-DeviseSource PIC X(3).
+   05 TC-DeviseCible  PIC X(3).
+   05 TC-Taux         PIC 9(2)V9(4).
+
+FD bareme.
+COPY "BAREME.cpy".
+
 WORKING-STORAGE SECTION.
 01 DisplayAffichage PIC X(100) VALUE "---------------------------------------------------".
 
-01 SoldeCompteA PIC 9(6)V99 VALUE 1521.20.
+01 SoldeCompteA PIC S9(6)V99 SIGN LEADING SEPARATE VALUE 1521.20.
 01 SoldeCompteB PIC 9(6)V99 VALUE 1705.45.
+01 SoldeCompteC PIC 9(6)V99 VALUE 980.00.
+01 WS-SoldeCible PIC S9(6)V99 SIGN LEADING SEPARATE.
 01 Depot PIC 9(6)V99.
 01 Retrait PIC 9(6)V99.
 01 Virement PIC 9(6)V99.
 01 Choix PIC X(1).
 
+01 WS-SOLDE-STATUS PIC XX.
+
+01 WS-NumeroCompteCible PIC X(6).
+01 WS-CompteNomTrouve   PIC X(20).
+01 WS-CompteDeviseTrouve PIC X(3).
+01 WS-CompteTrouveInd   PIC X(1).
+01 WS-CompteValide      PIC X(1) VALUE 'N'.
+01 WS-MontantValide     PIC X(1) VALUE 'N'.
+01 WS-OperationACorriger PIC X(1).
+01 WS-MontantCorrection  PIC 9(6)V99.
+
+01 WS-MontantMax   PIC 9(6)V99 VALUE 999999.99.
+01 WS-MontantSaisi PIC 9(9)V99.
+
+01 WS-TauxAnnuel        PIC 9(2)V9(4).
+01 WS-TauxJournalier    PIC 9(2)V9(6).
+01 WS-InteretA          PIC 9(6)V99.
+01 WS-InteretB          PIC 9(6)V99.
+
+01 WS-LimiteVirementJour PIC 9(6)V99 VALUE 2000.00.
+01 WS-CumulVirementJour  PIC 9(6)V99 VALUE ZERO.
+
+01 WS-PlafondDecouvertA PIC 9(6)V99.
+
+01 WS-BAREME-STATUS PIC XX.
+
+01 WS-ReserveMinimale PIC 9(8)V99 VALUE 500.00.
+01 WS-TotalComptes    PIC S9(8)V99 SIGN LEADING SEPARATE.
+
+01 WS-PINCONFIG-STATUS PIC XX.
+01 WS-PinConfigure     PIC X(4) VALUE "1234".
+01 WS-MaxEssais        PIC 9(2) VALUE 3.
+01 WS-PinSaisi         PIC X(4).
+01 WS-NbEssais         PIC 9(2) VALUE ZERO.
+01 WS-AccesAutorise    PIC X(1) VALUE 'N'.
+
+01 WS-TAUXCHANGE-STATUS PIC XX.
+01 WS-TableTauxChange.
+   05 WS-TauxChangeEntree OCCURS 10 TIMES.
+      10 WS-TC-DeviseSource PIC X(3).
+      10 WS-TC-DeviseCible  PIC X(3).
+      10 WS-TC-Taux         PIC 9(2)V9(4).
+01 WS-NbTauxChange     PIC 9(2) VALUE ZERO.
+01 WS-IdxTauxChange    PIC 9(2).
+01 WS-TauxChangeTrouve PIC X(1) VALUE 'N'.
+01 WS-FinLecture       PIC X(1) VALUE 'N'.
+01 WS-TauxApplicable   PIC 9(2)V9(4) VALUE 1.0000.
+01 WS-MontantConverti  PIC 9(8)V99.
+
+01 WS-CompteNomSource     PIC X(20).
+01 WS-CompteDeviseSource  PIC X(3).
+01 WS-CompteTrouveIndSource PIC X(1).
+
+01 WS-OperateurId      PIC X(6).
+
 PROCEDURE DIVISION.
   DISPLAY "Début du programme de gestion de compte bancaire."
 
+  PERFORM CHARGER-BAREME.
+  PERFORM CHARGER-SOLDE.
+  PERFORM CHARGER-PIN-CONFIG.
+  PERFORM CHARGER-TAUX-CHANGE.
+  PERFORM AUTHENTIFIER.
+
+  IF WS-AccesAutorise NOT = 'O' THEN
+    DISPLAY "Nombre d'essais dépassé. Accès refusé."
+    STOP RUN
+  END-IF
+
+  PERFORM SAISIR-OPERATEUR.
+
   PERFORM NOUVELLE-OPERATION UNTIL Choix = 'E'.
 
   DISPLAY "Fin du programme !"
 
   STOP RUN.
 
+CHARGER-BAREME.
+  MOVE 2.0000  TO BM-TauxInteretAnnuel
+  MOVE 300.00  TO BM-PlafondDecouvertA
+  MOVE 5.00    TO BM-FraisMensuel
+  MOVE 500.00  TO BM-SeuilPalier2
+  MOVE 5.0000  TO BM-TauxPalier2
+  MOVE 9999.99 TO BM-SeuilPalier3
+  MOVE 10.0000 TO BM-TauxPalier3
+  OPEN INPUT bareme
+  IF WS-BAREME-STATUS = "00" THEN
+    READ bareme
+    END-READ
+    CLOSE bareme
+  END-IF
+  MOVE BM-TauxInteretAnnuel TO WS-TauxAnnuel
+  MOVE BM-PlafondDecouvertA TO WS-PlafondDecouvertA.
+
+CHARGER-PIN-CONFIG.
+  OPEN INPUT pinconfig
+  IF WS-PINCONFIG-STATUS = "00" THEN
+    READ pinconfig
+      AT END CONTINUE
+      NOT AT END
+        MOVE PIN-Code TO WS-PinConfigure
+        IF PIN-MaxEssais > ZERO THEN
+          MOVE PIN-MaxEssais TO WS-MaxEssais
+        END-IF
+    END-READ
+    CLOSE pinconfig
+  END-IF.
+
+AUTHENTIFIER.
+  PERFORM SAISIR-PIN
+    UNTIL WS-AccesAutorise = 'O' OR WS-NbEssais >= WS-MaxEssais.
+
+SAISIR-OPERATEUR.
+  DISPLAY "Identifiant opérateur : "
+  ACCEPT WS-OperateurId.
+
+SAISIR-PIN.
+  DISPLAY "Entrez votre code confidentiel : "
+  ACCEPT WS-PinSaisi
+  ADD 1 TO WS-NbEssais
+  IF WS-PinSaisi = WS-PinConfigure THEN
+    MOVE 'O' TO WS-AccesAutorise
+  ELSE
+    DISPLAY "Code incorrect (" WS-NbEssais "/" WS-MaxEssais " essais)."
+  END-IF.
+
+CHARGER-TAUX-CHANGE.
+  OPEN INPUT tauxchange
+  IF WS-TAUXCHANGE-STATUS = "00" THEN
+    MOVE 'N' TO WS-FinLecture
+    PERFORM LIRE-TAUX-CHANGE-SUIVANT
+        UNTIL WS-FinLecture = 'O' OR WS-NbTauxChange = 10
+    CLOSE tauxchange
+  END-IF
+
+  IF WS-NbTauxChange = ZERO THEN
+    MOVE 4 TO WS-NbTauxChange
+    MOVE "EUR" TO WS-TC-DeviseSource(1)
+    MOVE "USD" TO WS-TC-DeviseCible(1)
+    MOVE 1.0800 TO WS-TC-Taux(1)
+    MOVE "USD" TO WS-TC-DeviseSource(2)
+    MOVE "EUR" TO WS-TC-DeviseCible(2)
+    MOVE 0.9259 TO WS-TC-Taux(2)
+    MOVE "EUR" TO WS-TC-DeviseSource(3)
+    MOVE "GBP" TO WS-TC-DeviseCible(3)
+    MOVE 0.8500 TO WS-TC-Taux(3)
+    MOVE "GBP" TO WS-TC-DeviseSource(4)
+    MOVE "EUR" TO WS-TC-DeviseCible(4)
+    MOVE 1.1765 TO WS-TC-Taux(4)
+  END-IF.
+
+LIRE-TAUX-CHANGE-SUIVANT.
+  READ tauxchange
+    AT END MOVE 'O' TO WS-FinLecture
+    NOT AT END
+      ADD 1 TO WS-NbTauxChange
+      MOVE TC-DeviseSource TO WS-TC-DeviseSource(WS-NbTauxChange)
+      MOVE TC-DeviseCible  TO WS-TC-DeviseCible(WS-NbTauxChange)
+      MOVE TC-Taux         TO WS-TC-Taux(WS-NbTauxChange)
+  END-READ.
+
+DETERMINER-TAUX-CHANGE.
+  MOVE 1.0000 TO WS-TauxApplicable
+  IF WS-CompteDeviseSource NOT = WS-CompteDeviseTrouve THEN
+    MOVE 'N' TO WS-TauxChangeTrouve
+    PERFORM VARYING WS-IdxTauxChange FROM 1 BY 1
+        UNTIL WS-IdxTauxChange > WS-NbTauxChange OR WS-TauxChangeTrouve = 'O'
+      IF WS-TC-DeviseSource(WS-IdxTauxChange) = WS-CompteDeviseSource AND
+         WS-TC-DeviseCible(WS-IdxTauxChange)  = WS-CompteDeviseTrouve THEN
+        MOVE WS-TC-Taux(WS-IdxTauxChange) TO WS-TauxApplicable
+        MOVE 'O' TO WS-TauxChangeTrouve
+      END-IF
+    END-PERFORM
+    IF WS-TauxChangeTrouve NOT = 'O' THEN
+      DISPLAY "Taux de change " WS-CompteDeviseSource " -> "
+              WS-CompteDeviseTrouve " inconnu, virement au pair (1:1)."
+    END-IF
+  END-IF.
+
+CHARGER-SOLDE.
+  OPEN INPUT solde
+  IF WS-SOLDE-STATUS = "00" THEN
+    READ solde
+      AT END CONTINUE
+      NOT AT END
+        MOVE SoldeValA TO SoldeCompteA
+        MOVE SoldeValB TO SoldeCompteB
+        MOVE SoldeValC TO SoldeCompteC
+    END-READ
+    CLOSE solde
+  ELSE
+    DISPLAY "Aucun solde.txt existant, utilisation des soldes d'ouverture par défaut."
+  END-IF.
+
 NOUVELLE-OPERATION.
   DISPLAY DisplayAffichage
   DISPLAY "Quel type d'opération souhaitez-vous effectuer ?"
   DISPLAY "D -> Déposer de l'argent"
   DISPLAY "R -> Retirer de l'argent"
-  DISPLAY "V -> Effectuer un virement vers le compte B"
+  DISPLAY "V -> Effectuer un virement vers un autre compte"
   DISPLAY "S -> Afficher le solde du compte A"
+  DISPLAY "C -> Corriger une opération précédente"
+  DISPLAY "I -> Poser les intérêts journaliers"
+  DISPLAY "B -> Annuler / rester sur le menu"
   DISPLAY "E -> Quitter"
   DISPLAY DisplayAffichage
 
@@ -47,52 +283,342 @@ NOUVELLE-OPERATION.
       PERFORM O-VIREMENT
     WHEN 'S'
       PERFORM AFFICHER-SOLDE
+    WHEN 'C'
+      PERFORM O-CORRIGER
+    WHEN 'I'
+      PERFORM O-INTERETS
+    WHEN 'B'
+      DISPLAY "Opération annulée."
     WHEN 'E'
       CONTINUE
     WHEN OTHER
       DISPLAY "Choix invalide ou mal écrit. Veuillez entrer un choix valide."
   END-EVALUATE.
 
-O-DEPOT.
+SAISIR-COMPTE-CIBLE.
+  MOVE 'N' TO WS-CompteValide
+  PERFORM VALIDER-COMPTE-CIBLE UNTIL WS-CompteValide = 'O'.
+
+VALIDER-COMPTE-CIBLE.
+  DISPLAY "Numéro de compte (000001 = Compte A, 000002 = Compte B, 000003 = Compte C) : "
+  ACCEPT WS-NumeroCompteCible
+  CALL 'RechercherCompte' USING WS-NumeroCompteCible WS-CompteNomTrouve
+                                 WS-CompteDeviseTrouve WS-CompteTrouveInd
+  IF WS-CompteTrouveInd = 'O' THEN
+    MOVE 'O' TO WS-CompteValide
+    DISPLAY "Compte retenu : " WS-CompteNomTrouve
+  ELSE
+    DISPLAY "Numéro de compte inconnu, veuillez recommencer."
+  END-IF.
+
+SAISIR-DEPOT.
+  MOVE 'N' TO WS-MontantValide
+  PERFORM VALIDER-DEPOT UNTIL WS-MontantValide = 'O'.
+
+VALIDER-DEPOT.
   DISPLAY "Entrez le montant à déposer : "
-  ACCEPT Depot
-  COMPUTE SoldeCompteA = SoldeCompteA + Depot
+  ACCEPT WS-MontantSaisi
+  IF WS-MontantSaisi NOT NUMERIC OR WS-MontantSaisi = 0 THEN
+    DISPLAY "Montant invalide, saisissez un montant supérieur à zéro."
+  ELSE
+    IF WS-MontantSaisi > WS-MontantMax THEN
+      DISPLAY "Montant trop élevé (maximum " WS-MontantMax ")."
+    ELSE
+      MOVE WS-MontantSaisi TO Depot
+      MOVE 'O' TO WS-MontantValide
+    END-IF
+  END-IF.
+
+SAISIR-RETRAIT.
+  MOVE 'N' TO WS-MontantValide
+  PERFORM VALIDER-RETRAIT UNTIL WS-MontantValide = 'O'.
+
+VALIDER-RETRAIT.
+  DISPLAY "Entrez le montant à retirer : "
+  ACCEPT WS-MontantSaisi
+  IF WS-MontantSaisi NOT NUMERIC OR WS-MontantSaisi = 0 THEN
+    DISPLAY "Montant invalide, saisissez un montant supérieur à zéro."
+  ELSE
+    IF WS-MontantSaisi > WS-MontantMax THEN
+      DISPLAY "Montant trop élevé (maximum " WS-MontantMax ")."
+    ELSE
+      MOVE WS-MontantSaisi TO Retrait
+      MOVE 'O' TO WS-MontantValide
+    END-IF
+  END-IF.
+
+SAISIR-VIREMENT.
+  MOVE 'N' TO WS-MontantValide
+  PERFORM VALIDER-VIREMENT UNTIL WS-MontantValide = 'O'.
+
+VALIDER-VIREMENT.
+  DISPLAY "Entrez le montant à transférer : "
+  ACCEPT WS-MontantSaisi
+  IF WS-MontantSaisi NOT NUMERIC OR WS-MontantSaisi = 0 THEN
+    DISPLAY "Montant invalide, saisissez un montant supérieur à zéro."
+  ELSE
+    IF WS-MontantSaisi > WS-MontantMax THEN
+      DISPLAY "Montant trop élevé (maximum " WS-MontantMax ")."
+    ELSE
+      MOVE WS-MontantSaisi TO Virement
+      MOVE 'O' TO WS-MontantValide
+    END-IF
+  END-IF.
+
+SAISIR-MONTANT-CORRECTION.
+  MOVE 'N' TO WS-MontantValide
+  PERFORM VALIDER-MONTANT-CORRECTION UNTIL WS-MontantValide = 'O'.
+
+VALIDER-MONTANT-CORRECTION.
+  DISPLAY "Montant de l'opération à corriger : "
+  ACCEPT WS-MontantSaisi
+  IF WS-MontantSaisi NOT NUMERIC OR WS-MontantSaisi = 0 THEN
+    DISPLAY "Montant invalide, saisissez un montant supérieur à zéro."
+  ELSE
+    IF WS-MontantSaisi > WS-MontantMax THEN
+      DISPLAY "Montant trop élevé (maximum " WS-MontantMax ")."
+    ELSE
+      MOVE WS-MontantSaisi TO WS-MontantCorrection
+      MOVE 'O' TO WS-MontantValide
+    END-IF
+  END-IF.
+
+O-DEPOT.
+  MOVE ZERO TO Depot
+  MOVE ZERO TO Retrait
+  MOVE ZERO TO Virement
+  PERFORM SAISIR-COMPTE-CIBLE
+  PERFORM SAISIR-DEPOT
+  EVALUATE WS-NumeroCompteCible
+    WHEN "000001"
+      COMPUTE SoldeCompteA = SoldeCompteA + Depot
+      MOVE SoldeCompteA TO WS-SoldeCible
+    WHEN "000002"
+      COMPUTE SoldeCompteB = SoldeCompteB + Depot
+      MOVE SoldeCompteB TO WS-SoldeCible
+    WHEN "000003"
+      COMPUTE SoldeCompteC = SoldeCompteC + Depot
+      MOVE SoldeCompteC TO WS-SoldeCible
+  END-EVALUATE
   DISPLAY "Dépôt effectué avec succès."
-  DISPLAY "Nouveau solde : " SoldeCompteA "€."
-  CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix
-  CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB.
+  DISPLAY "Nouveau solde : " WS-SoldeCible "€."
+  CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix WS-OperateurId
+                                      WS-SoldeCible WS-NumeroCompteCible
+  CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB SoldeCompteC.
 
 O-RETRAIT.
-  DISPLAY "Entrez le montant à retirer : "
-  ACCEPT Retrait
-  IF Retrait > SoldeCompteA THEN
-    DISPLAY "Solde insuffisant."
-    DISPLAY "Votre solde actuelle: " SoldeCompteA "€."
+  MOVE ZERO TO Depot
+  MOVE ZERO TO Retrait
+  MOVE ZERO TO Virement
+  PERFORM SAISIR-COMPTE-CIBLE
+  PERFORM SAISIR-RETRAIT
+  EVALUATE WS-NumeroCompteCible
+    WHEN "000001"
+      MOVE SoldeCompteA TO WS-SoldeCible
+    WHEN "000002"
+      MOVE SoldeCompteB TO WS-SoldeCible
+    WHEN "000003"
+      MOVE SoldeCompteC TO WS-SoldeCible
+  END-EVALUATE
+  IF (WS-NumeroCompteCible = "000001" AND
+      Retrait > SoldeCompteA + WS-PlafondDecouvertA)
+     OR (WS-NumeroCompteCible = "000002" AND Retrait > SoldeCompteB)
+     OR (WS-NumeroCompteCible = "000003" AND Retrait > SoldeCompteC) THEN
+    DISPLAY "Solde insuffisant (découvert autorisé dépassé)."
+    DISPLAY "Votre solde actuelle: " WS-SoldeCible "€."
   ELSE
-    COMPUTE SoldeCompteA = SoldeCompteA - Retrait
+    EVALUATE WS-NumeroCompteCible
+      WHEN "000001"
+        COMPUTE SoldeCompteA = SoldeCompteA - Retrait
+        MOVE SoldeCompteA TO WS-SoldeCible
+      WHEN "000002"
+        COMPUTE SoldeCompteB = SoldeCompteB - Retrait
+        MOVE SoldeCompteB TO WS-SoldeCible
+      WHEN "000003"
+        COMPUTE SoldeCompteC = SoldeCompteC - Retrait
+        MOVE SoldeCompteC TO WS-SoldeCible
+    END-EVALUATE
     DISPLAY "Retrait effectué avec succès."
-    DISPLAY "Nouveau solde : " SoldeCompteA "€."
-    CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix
-    CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB
+    DISPLAY "Nouveau solde : " WS-SoldeCible "€."
+    IF WS-NumeroCompteCible = "000001" AND SoldeCompteA < ZERO THEN
+      DISPLAY "Attention : compte A en situation de découvert autorisé."
+      MOVE 'O' TO Choix
+      CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix WS-OperateurId
+                                          WS-SoldeCible WS-NumeroCompteCible
+      MOVE 'R' TO Choix
+    ELSE
+      CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix WS-OperateurId
+                                          WS-SoldeCible WS-NumeroCompteCible
+    END-IF
+    CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB SoldeCompteC
+    PERFORM VERIFIER-RESERVE-MINIMALE
+  END-IF.
+
+VERIFIER-RESERVE-MINIMALE.
+  COMPUTE WS-TotalComptes = SoldeCompteA + SoldeCompteB + SoldeCompteC
+  IF WS-TotalComptes < WS-ReserveMinimale THEN
+    DISPLAY "ALERTE : réserve minimale de la banque non respectée ("
+            WS-TotalComptes " < " WS-ReserveMinimale ")."
   END-IF.
 
 O-VIREMENT.
-  DISPLAY "Entrez le montant à transférer : "
-  ACCEPT Virement
-  IF Virement > SoldeCompteA THEN
-    DISPLAY "Solde insuffisant."
-    DISPLAY "Votre solde actuelle: " SoldeCompteA "€."
+  MOVE ZERO TO Depot
+  MOVE ZERO TO Retrait
+  MOVE ZERO TO Virement
+  DISPLAY "Virement au départ du compte A."
+  DISPLAY "Compte destination : "
+  PERFORM SAISIR-COMPTE-CIBLE
+  IF WS-NumeroCompteCible = "000001" THEN
+    DISPLAY "Le compte destination doit être différent du compte source."
   ELSE
-    COMPUTE SoldeCompteA = SoldeCompteA - Virement
-    COMPUTE SoldeCompteB = SoldeCompteB + Virement
-    DISPLAY "Virement effectué avec succès."
-    DISPLAY "Nouveau solde : " SoldeCompteA "€."
-    DISPLAY "Solde compte B: " SoldeCompteB "€."
-    CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix
-    CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB
+    CALL 'RechercherCompte' USING "000001" WS-CompteNomSource
+                                   WS-CompteDeviseSource WS-CompteTrouveIndSource
+    PERFORM DETERMINER-TAUX-CHANGE
+    PERFORM SAISIR-VIREMENT
+    EVALUATE WS-NumeroCompteCible
+      WHEN "000002"
+        MOVE SoldeCompteB TO WS-SoldeCible
+      WHEN "000003"
+        MOVE SoldeCompteC TO WS-SoldeCible
+    END-EVALUATE
+    IF Virement > SoldeCompteA + WS-PlafondDecouvertA THEN
+      DISPLAY "Solde insuffisant (découvert autorisé dépassé)."
+      DISPLAY "Votre solde actuelle: " SoldeCompteA "€."
+    ELSE
+      IF WS-CumulVirementJour + Virement > WS-LimiteVirementJour THEN
+        DISPLAY "Plafond de virement journalier dépassé (" WS-LimiteVirementJour "€)."
+        DISPLAY "Déjà viré aujourd'hui : " WS-CumulVirementJour "€."
+        MOVE 'X' TO Choix
+        CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix WS-OperateurId
+                                            WS-SoldeCible WS-NumeroCompteCible
+        MOVE 'V' TO Choix
+      ELSE
+        COMPUTE SoldeCompteA = SoldeCompteA - Virement
+        COMPUTE WS-MontantConverti = Virement * WS-TauxApplicable
+        EVALUATE WS-NumeroCompteCible
+          WHEN "000002"
+            COMPUTE SoldeCompteB = SoldeCompteB + WS-MontantConverti
+            MOVE SoldeCompteB TO WS-SoldeCible
+          WHEN "000003"
+            COMPUTE SoldeCompteC = SoldeCompteC + WS-MontantConverti
+            MOVE SoldeCompteC TO WS-SoldeCible
+        END-EVALUATE
+        ADD Virement TO WS-CumulVirementJour
+        DISPLAY "Virement effectué avec succès."
+        IF WS-CompteDeviseSource NOT = WS-CompteDeviseTrouve THEN
+          DISPLAY "Montant converti : " WS-MontantConverti " " WS-CompteDeviseTrouve
+                  " (taux " WS-TauxApplicable ")."
+        END-IF
+        DISPLAY "Nouveau solde : " SoldeCompteA "€."
+        EVALUATE WS-NumeroCompteCible
+          WHEN "000002"
+            DISPLAY "Solde compte B: " SoldeCompteB " " WS-CompteDeviseTrouve "."
+          WHEN "000003"
+            DISPLAY "Solde compte C: " SoldeCompteC " " WS-CompteDeviseTrouve "."
+        END-EVALUATE
+        IF SoldeCompteA < ZERO THEN
+          DISPLAY "Attention : compte A en situation de découvert autorisé."
+          MOVE 'O' TO Choix
+        ELSE
+          MOVE 'V' TO Choix
+        END-IF
+        CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix WS-OperateurId
+                                            BY CONTENT SoldeCompteA "000001"
+        MOVE 'V' TO Choix
+        MOVE WS-MontantConverti TO Virement
+        CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix WS-OperateurId
+                                            WS-SoldeCible WS-NumeroCompteCible
+        CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB SoldeCompteC
+      END-IF
+    END-IF
   END-IF.
 
+O-CORRIGER.
+  DISPLAY "Quelle opération souhaitez-vous corriger ? (D/R/V)"
+  ACCEPT WS-OperationACorriger
+  IF WS-OperationACorriger NOT = 'D' AND WS-OperationACorriger NOT = 'R'
+     AND WS-OperationACorriger NOT = 'V' THEN
+    DISPLAY "Opération inconnue, correction annulée."
+  ELSE
+    PERFORM SAISIR-COMPTE-CIBLE
+    IF WS-OperationACorriger = 'V' AND WS-NumeroCompteCible = "000001" THEN
+      DISPLAY "Un virement ne peut pas cibler le compte A, correction annulée."
+    ELSE
+      PERFORM SAISIR-MONTANT-CORRECTION
+      MOVE ZERO TO Depot
+      MOVE ZERO TO Retrait
+      MOVE ZERO TO Virement
+      EVALUATE WS-OperationACorriger
+        WHEN 'D'
+          MOVE WS-MontantCorrection TO Retrait
+          EVALUATE WS-NumeroCompteCible
+            WHEN "000001"
+              COMPUTE SoldeCompteA = SoldeCompteA - WS-MontantCorrection
+            WHEN "000002"
+              COMPUTE SoldeCompteB = SoldeCompteB - WS-MontantCorrection
+            WHEN "000003"
+              COMPUTE SoldeCompteC = SoldeCompteC - WS-MontantCorrection
+          END-EVALUATE
+        WHEN 'R'
+          MOVE WS-MontantCorrection TO Depot
+          EVALUATE WS-NumeroCompteCible
+            WHEN "000001"
+              COMPUTE SoldeCompteA = SoldeCompteA + WS-MontantCorrection
+            WHEN "000002"
+              COMPUTE SoldeCompteB = SoldeCompteB + WS-MontantCorrection
+            WHEN "000003"
+              COMPUTE SoldeCompteC = SoldeCompteC + WS-MontantCorrection
+          END-EVALUATE
+        WHEN 'V'
+          MOVE WS-MontantCorrection TO Virement
+          COMPUTE SoldeCompteA = SoldeCompteA + WS-MontantCorrection
+          EVALUATE WS-NumeroCompteCible
+            WHEN "000002"
+              COMPUTE SoldeCompteB = SoldeCompteB - WS-MontantCorrection
+            WHEN "000003"
+              COMPUTE SoldeCompteC = SoldeCompteC - WS-MontantCorrection
+          END-EVALUATE
+      END-EVALUATE
+      MOVE 'C' TO Choix
+      EVALUATE WS-NumeroCompteCible
+        WHEN "000001"
+          MOVE SoldeCompteA TO WS-SoldeCible
+        WHEN "000002"
+          MOVE SoldeCompteB TO WS-SoldeCible
+        WHEN "000003"
+          MOVE SoldeCompteC TO WS-SoldeCible
+      END-EVALUATE
+      DISPLAY "Correction enregistrée."
+      DISPLAY "Nouveau solde compte A : " SoldeCompteA "€."
+      DISPLAY "Nouveau solde compte B : " SoldeCompteB "€."
+      DISPLAY "Nouveau solde compte C : " SoldeCompteC "€."
+      CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix WS-OperateurId
+                                          WS-SoldeCible WS-NumeroCompteCible
+      CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB SoldeCompteC
+    END-IF
+  END-IF.
+
+O-INTERETS.
+  COMPUTE WS-TauxJournalier = WS-TauxAnnuel / 365
+  COMPUTE WS-InteretA ROUNDED = SoldeCompteA * WS-TauxJournalier / 100
+  COMPUTE WS-InteretB ROUNDED = SoldeCompteB * WS-TauxJournalier / 100
+  COMPUTE SoldeCompteA = SoldeCompteA + WS-InteretA
+  COMPUTE SoldeCompteB = SoldeCompteB + WS-InteretB
+  MOVE 'I' TO Choix
+  DISPLAY "Intérêts journaliers postés."
+  DISPLAY "Nouveau solde compte A : " SoldeCompteA "€."
+  DISPLAY "Nouveau solde compte B : " SoldeCompteB "€."
+  MOVE WS-InteretA TO Depot
+  CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix WS-OperateurId
+                                      BY CONTENT SoldeCompteA "000001"
+  MOVE WS-InteretB TO Depot
+  CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix WS-OperateurId
+                                      BY CONTENT SoldeCompteB "000002"
+  CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB SoldeCompteC.
+
 AFFICHER-SOLDE.
   DISPLAY "Vous avez : " SoldeCompteA "€ sur votre compte."
   DISPLAY "Solde compte B: " SoldeCompteB "€."
-  CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix.
+  DISPLAY "Solde compte C: " SoldeCompteC "€."
+  CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix WS-OperateurId
+                                      BY CONTENT SoldeCompteA "000001".
