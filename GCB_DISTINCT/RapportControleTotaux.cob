@@ -0,0 +1,125 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RapportControleTotaux.
+
+*> Job de fin de journée : relit historique.txt du début à la fin et
+*> accumule, par code d'opération (D/R/V/S), le nombre d'écritures et
+*> le montant total (HistoriqueValA), puis écrit le récapitulatif dans
+*> controletotaux.txt. Sert de total de contrôle pour rapprocher le
+*> volume traité dans la journée, indépendamment de ReconciliationSolde
+*> qui ne compare que le dernier solde du compte A.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT historique ASSIGN TO "historique.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-HIST-STATUS.
+
+  SELECT controletotaux ASSIGN TO "controletotaux.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-CTRL-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD historique.
+COPY "HISTORIQUE.cpy".
+
+FD controletotaux.
+01 ControleLigne PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 WS-HIST-STATUS PIC XX.
+01 WS-CTRL-STATUS PIC XX.
+01 WS-FinHistorique PIC X(1) VALUE 'N'.
+
+01 WS-NbDepots     PIC 9(6) VALUE ZERO.
+01 WS-TotalDepots  PIC 9(10)V99 VALUE ZERO.
+01 WS-NbRetraits   PIC 9(6) VALUE ZERO.
+01 WS-TotalRetraits PIC 9(10)V99 VALUE ZERO.
+01 WS-NbVirements  PIC 9(6) VALUE ZERO.
+01 WS-TotalVirements PIC 9(10)V99 VALUE ZERO.
+01 WS-NbConsultations PIC 9(6) VALUE ZERO.
+01 WS-NbAutres     PIC 9(6) VALUE ZERO.
+
+PROCEDURE DIVISION.
+  OPEN OUTPUT controletotaux
+  PERFORM DEPOUILLER-HISTORIQUE
+  PERFORM ECRIRE-TOTAUX
+  CLOSE controletotaux
+  STOP RUN.
+
+DEPOUILLER-HISTORIQUE.
+  OPEN INPUT historique
+  IF WS-HIST-STATUS = "00" THEN
+    PERFORM LIRE-UNE-ECRITURE
+    PERFORM ACCUMULER-ECRITURE UNTIL WS-FinHistorique = 'O'
+    CLOSE historique
+  ELSE
+    MOVE "historique.txt absent, aucun total à établir." TO ControleLigne
+    WRITE ControleLigne
+  END-IF.
+
+LIRE-UNE-ECRITURE.
+  READ historique
+    AT END MOVE 'O' TO WS-FinHistorique
+  END-READ.
+
+ACCUMULER-ECRITURE.
+  EVALUATE HistoriqueDescrp
+    WHEN 'D'
+      ADD 1 TO WS-NbDepots
+      ADD HistoriqueValA TO WS-TotalDepots
+    WHEN 'R'
+      ADD 1 TO WS-NbRetraits
+      ADD HistoriqueValA TO WS-TotalRetraits
+    WHEN 'V'
+      ADD 1 TO WS-NbVirements
+      ADD HistoriqueValA TO WS-TotalVirements
+    WHEN 'S'
+      ADD 1 TO WS-NbConsultations
+    WHEN OTHER
+      ADD 1 TO WS-NbAutres
+  END-EVALUATE
+  PERFORM LIRE-UNE-ECRITURE.
+
+ECRIRE-TOTAUX.
+  STRING "Depots       : " DELIMITED BY SIZE
+         WS-NbDepots DELIMITED BY SIZE
+         " ecriture(s), total " DELIMITED BY SIZE
+         WS-TotalDepots DELIMITED BY SIZE
+    INTO ControleLigne
+  END-STRING
+  WRITE ControleLigne
+
+  STRING "Retraits     : " DELIMITED BY SIZE
+         WS-NbRetraits DELIMITED BY SIZE
+         " ecriture(s), total " DELIMITED BY SIZE
+         WS-TotalRetraits DELIMITED BY SIZE
+    INTO ControleLigne
+  END-STRING
+  WRITE ControleLigne
+
+  STRING "Virements    : " DELIMITED BY SIZE
+         WS-NbVirements DELIMITED BY SIZE
+         " ecriture(s), total " DELIMITED BY SIZE
+         WS-TotalVirements DELIMITED BY SIZE
+    INTO ControleLigne
+  END-STRING
+  WRITE ControleLigne
+
+  STRING "Consultations: " DELIMITED BY SIZE
+         WS-NbConsultations DELIMITED BY SIZE
+         " ecriture(s)." DELIMITED BY SIZE
+    INTO ControleLigne
+  END-STRING
+  WRITE ControleLigne
+
+  STRING "Autres codes : " DELIMITED BY SIZE
+         WS-NbAutres DELIMITED BY SIZE
+         " ecriture(s) (interets, frais, corrections, refus...)." DELIMITED BY SIZE
+    INTO ControleLigne
+  END-STRING
+  WRITE ControleLigne.
