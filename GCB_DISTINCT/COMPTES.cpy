@@ -0,0 +1,7 @@
+*> Copybook COMPTES - layout partagée du fichier maître des comptes
+*> (comptes.dat), indexé par CompteNumero.
+01 CompteRecord.
+   05 CompteNumero    PIC X(6).
+   05 CompteNom       PIC X(20).
+   05 CompteSolde     PIC 9(8)V99.
+   05 CompteDevise    PIC X(3).
