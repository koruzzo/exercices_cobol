@@ -0,0 +1,72 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ComptesInit.
+
+*> Crée comptes.dat et y installe les comptes de départ (000001 = Compte
+*> A, 000002 = Compte B) s'ils n'y figurent pas déjà. À exécuter une
+*> fois avant la première utilisation de GestionCompteEF_MAIN ; les
+*> exécutions suivantes n'écrasent pas des comptes déjà enregistrés.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT comptes ASSIGN TO "comptes.dat"
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS DYNAMIC
+      RECORD KEY IS CompteNumero
+      FILE STATUS IS WS-COMPTES-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD comptes.
+COPY "COMPTES.cpy".
+
+WORKING-STORAGE SECTION.
+01 WS-COMPTES-STATUS PIC XX.
+
+PROCEDURE DIVISION.
+  OPEN I-O comptes
+  IF WS-COMPTES-STATUS = "35" THEN
+    OPEN OUTPUT comptes
+    CLOSE comptes
+    OPEN I-O comptes
+  END-IF
+
+  MOVE "000001" TO CompteNumero
+  READ comptes
+    INVALID KEY
+      MOVE "Compte A"     TO CompteNom
+      MOVE 1521.20        TO CompteSolde
+      MOVE "EUR"          TO CompteDevise
+      WRITE CompteRecord
+      DISPLAY "Compte 000001 (Compte A) créé."
+    NOT INVALID KEY
+      DISPLAY "Compte 000001 déjà présent, inchangé."
+  END-READ
+
+  MOVE "000002" TO CompteNumero
+  READ comptes
+    INVALID KEY
+      MOVE "Compte B"     TO CompteNom
+      MOVE 1705.45        TO CompteSolde
+      MOVE "EUR"          TO CompteDevise
+      WRITE CompteRecord
+      DISPLAY "Compte 000002 (Compte B) créé."
+    NOT INVALID KEY
+      DISPLAY "Compte 000002 déjà présent, inchangé."
+  END-READ
+
+  MOVE "000003" TO CompteNumero
+  READ comptes
+    INVALID KEY
+      MOVE "Compte C"     TO CompteNom
+      MOVE 980.00         TO CompteSolde
+      MOVE "EUR"          TO CompteDevise
+      WRITE CompteRecord
+      DISPLAY "Compte 000003 (Compte C) créé."
+    NOT INVALID KEY
+      DISPLAY "Compte 000003 déjà présent, inchangé."
+  END-READ
+
+  CLOSE comptes
+  STOP RUN.
