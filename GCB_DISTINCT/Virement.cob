@@ -8,25 +8,24 @@ FILE-CONTROL.
 DATA DIVISION.
 
 LINKAGE SECTION.
-01 SoldeCompteA PIC 9(6)V99.
-01 SoldeCompteB PIC 9(6)V99.
-01 Depot PIC 9(6)V99.
-01 Retrait PIC 9(6)V99.
-01 Virement PIC 9(6)V99.
-01 Choix PIC X(1).
+COPY "OPERATION.cpy".
 
-PROCEDURE DIVISION USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix.
-  DISPLAY "Entrez le montant à transférer : "
-  ACCEPT Virement
+PROCEDURE DIVISION USING SoldeCompteA SoldeCompteB SoldeCompteC
+                         Depot Retrait Virement Choix OperateurId OperationStatut.
   IF Virement > SoldeCompteA THEN
     DISPLAY "Solde insuffisant."
     DISPLAY "Votre solde actuelle: " SoldeCompteA "€."
+    MOVE 'R' TO OperationStatut
   ELSE
     COMPUTE SoldeCompteA = SoldeCompteA - Virement
     COMPUTE SoldeCompteB = SoldeCompteB + Virement
     DISPLAY "Virement effectué avec succès."
     DISPLAY "Nouveau solde : " SoldeCompteA "€."
     DISPLAY "Solde compte B: " SoldeCompteB "€."
-    CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix
-    CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB
+    MOVE 'S' TO OperationStatut
+    CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix OperateurId
+                                        BY CONTENT SoldeCompteA "000001"
+    CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix OperateurId
+                                        BY CONTENT SoldeCompteB "000002"
+    CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB SoldeCompteC
   END-IF.
