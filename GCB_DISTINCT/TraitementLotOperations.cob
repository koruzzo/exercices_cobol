@@ -0,0 +1,136 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TraitementLotOperations.
+
+*> Driver de traitement par lot (façon JCL) : relit un fichier de
+*> transactions (type + montant, une par ligne) et poste chacune d'elle
+*> en séquence via les sous-programmes Depot / Retrait / Virement, sur
+*> les soldes chargés depuis solde.txt. Chaque sous-programme se charge
+*> lui-même d'appeler EnregistrerHistorique et EnregistrerSolde, comme
+*> pour une opération saisie au clavier dans GestionCompteEF_MAIN.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT solde ASSIGN TO "solde.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-SOLDE-STATUS.
+
+  SELECT transactions ASSIGN TO "transactions.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-TRANSACTIONS-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD solde.
+01 SoldeRecord.
+   05 MYFILLER_S1  PIC X(10).
+   05 SoldeValA PIC S9(10)V99 SIGN LEADING SEPARATE.
+   05 MYFILLER_S2  PIC X(2).
+   05 MYFILLER_S3  PIC X(10).
+   05 SoldeValB PIC 9(10)V99.
+   05 MYFILLER_S4  PIC X(2).
+   05 MYFILLER_S5  PIC X(10).
+   05 SoldeValC PIC 9(10)V99.
+   05 MYFILLER_S6  PIC X(2).
+
+FD transactions.
+01 TransactionRecord.
+   05 TX-Type    PIC X(1).
+   05 TX-Montant PIC 9(6)V99.
+
+WORKING-STORAGE SECTION.
+01 WS-SOLDE-STATUS        PIC XX.
+01 WS-TRANSACTIONS-STATUS PIC XX.
+01 WS-FinLecture          PIC X(1) VALUE 'N'.
+01 WS-NbTraitees          PIC 9(6) VALUE ZERO.
+01 WS-NbRejetees          PIC 9(6) VALUE ZERO.
+
+01 OperationStatut PIC X(1).
+   88 OPERATION-REUSSIE VALUE 'S'.
+   88 OPERATION-REJETEE VALUE 'R'.
+
+01 SoldeCompteA PIC S9(6)V99 SIGN LEADING SEPARATE VALUE 1521.20.
+01 SoldeCompteB PIC 9(6)V99 VALUE 1705.45.
+01 SoldeCompteC PIC 9(6)V99 VALUE 980.00.
+01 Depot        PIC 9(6)V99 VALUE ZERO.
+01 Retrait      PIC 9(6)V99 VALUE ZERO.
+01 Virement     PIC 9(6)V99 VALUE ZERO.
+01 Choix        PIC X(1).
+01 OperateurId  PIC X(6) VALUE "BATCH".
+
+PROCEDURE DIVISION.
+  PERFORM CHARGER-SOLDE
+
+  OPEN INPUT transactions
+  IF WS-TRANSACTIONS-STATUS NOT = "00" THEN
+    DISPLAY "transactions.txt introuvable, traitement du lot annulé."
+  ELSE
+    PERFORM LIRE-TRANSACTION
+    PERFORM TRAITER-TRANSACTION UNTIL WS-FinLecture = 'O'
+    CLOSE transactions
+    DISPLAY "Lot traité : " WS-NbTraitees " opération(s) postée(s), "
+            WS-NbRejetees " rejetée(s)."
+  END-IF
+
+  STOP RUN.
+
+CHARGER-SOLDE.
+  OPEN INPUT solde
+  IF WS-SOLDE-STATUS = "00" THEN
+    READ solde
+      AT END CONTINUE
+      NOT AT END
+        MOVE SoldeValA TO SoldeCompteA
+        MOVE SoldeValB TO SoldeCompteB
+        MOVE SoldeValC TO SoldeCompteC
+    END-READ
+    CLOSE solde
+  ELSE
+    DISPLAY "Aucun solde.txt existant, utilisation des soldes d'ouverture par défaut."
+  END-IF.
+
+LIRE-TRANSACTION.
+  READ transactions
+    AT END MOVE 'O' TO WS-FinLecture
+  END-READ.
+
+TRAITER-TRANSACTION.
+  MOVE ZERO TO Depot
+  MOVE ZERO TO Retrait
+  MOVE ZERO TO Virement
+
+  EVALUATE TX-Type
+    WHEN 'D'
+      MOVE TX-Montant TO Depot
+      MOVE 'D' TO Choix
+      CALL 'Depot' USING SoldeCompteA SoldeCompteB SoldeCompteC
+                         Depot Retrait Virement Choix OperateurId OperationStatut
+      PERFORM COMPTABILISER-RESULTAT
+    WHEN 'R'
+      MOVE TX-Montant TO Retrait
+      MOVE 'R' TO Choix
+      CALL 'Retrait' USING SoldeCompteA SoldeCompteB SoldeCompteC
+                           Depot Retrait Virement Choix OperateurId OperationStatut
+      PERFORM COMPTABILISER-RESULTAT
+    WHEN 'V'
+      MOVE TX-Montant TO Virement
+      MOVE 'V' TO Choix
+      CALL 'Virement' USING SoldeCompteA SoldeCompteB SoldeCompteC
+                            Depot Retrait Virement Choix OperateurId OperationStatut
+      PERFORM COMPTABILISER-RESULTAT
+    WHEN OTHER
+      DISPLAY "Type d'opération inconnu, transaction rejetée : " TX-Type
+      ADD 1 TO WS-NbRejetees
+  END-EVALUATE
+
+  PERFORM LIRE-TRANSACTION.
+
+COMPTABILISER-RESULTAT.
+  IF OPERATION-REUSSIE THEN
+    ADD 1 TO WS-NbTraitees
+  ELSE
+    ADD 1 TO WS-NbRejetees
+  END-IF.
