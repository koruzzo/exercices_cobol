@@ -0,0 +1,14 @@
+*> Copybook OPERATION - groupe LINKAGE partagé par les sous-programmes
+*> d'opération (Depot, Retrait, Virement) : les trois soldes courants et
+*> les montants/le code choix passés par leur appelant.
+01 SoldeCompteA PIC S9(6)V99 SIGN LEADING SEPARATE.
+01 SoldeCompteB PIC 9(6)V99.
+01 SoldeCompteC PIC 9(6)V99.
+01 Depot PIC 9(6)V99.
+01 Retrait PIC 9(6)V99.
+01 Virement PIC 9(6)V99.
+01 Choix PIC X(1).
+01 OperateurId PIC X(6).
+01 OperationStatut PIC X(1).
+   88 OPERATION-REUSSIE VALUE 'S'.
+   88 OPERATION-REJETEE VALUE 'R'.
