@@ -0,0 +1,225 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RelevCompte.
+
+*> Relevé de compte : relit historique.txt et produit un rapport paginé
+*> et lisible (releve.txt), un relevé distinct par compte (A, B puis C)
+*> avec solde d'ouverture, chaque mouvement D/R/V/S/C/I/O/X qui lui est
+*> propre, et son solde de clôture lu dans solde.txt.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT historique ASSIGN TO "historique.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-HIST-STATUS.
+
+  SELECT solde ASSIGN TO "solde.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-SOLDE-STATUS.
+
+  SELECT releve ASSIGN TO "releve.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-RELEVE-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD historique.
+COPY "HISTORIQUE.cpy".
+
+FD solde.
+01 SoldeRecord.
+   05 MYFILLER_S1  PIC X(10).
+   05 SoldeValA PIC S9(10)V99 SIGN LEADING SEPARATE.
+   05 MYFILLER_S2  PIC X(2).
+   05 MYFILLER_S3  PIC X(10).
+   05 SoldeValB PIC 9(10)V99.
+   05 MYFILLER_S4  PIC X(2).
+   05 MYFILLER_S5  PIC X(10).
+   05 SoldeValC PIC 9(10)V99.
+   05 MYFILLER_S6  PIC X(2).
+
+FD releve.
+01 ReleveLigne PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 WS-HIST-STATUS   PIC XX.
+01 WS-SOLDE-STATUS  PIC XX.
+01 WS-RELEVE-STATUS PIC XX.
+
+01 WS-FinHistorique   PIC X(1) VALUE 'N'.
+01 WS-NbLignesPage    PIC 9(2) VALUE 0.
+01 WS-NoPage          PIC 9(3) VALUE 1.
+
+01 WS-LibelleOperation PIC X(20).
+
+01 WS-ClotureA              PIC S9(10)V99 SIGN LEADING SEPARATE.
+01 WS-ClotureB               PIC 9(10)V99.
+01 WS-ClotureC               PIC 9(10)V99.
+
+01 WS-CompteEnCours          PIC X(6).
+01 WS-NomCompteEnCours       PIC X(10).
+01 WS-SoldeClotureCourant    PIC S9(10)V99 SIGN LEADING SEPARATE.
+01 WS-SoldeOuvertureCourant  PIC S9(10)V99 SIGN LEADING SEPARATE.
+01 WS-PremiereLigneEcrite    PIC X(1).
+
+PROCEDURE DIVISION.
+  PERFORM OUVRIR-RELEVE
+  PERFORM LIRE-SOLDES-CLOTURE
+  PERFORM ECRIRE-ENTETE
+
+  MOVE "000001"   TO WS-CompteEnCours
+  MOVE "COMPTE A" TO WS-NomCompteEnCours
+  MOVE WS-ClotureA TO WS-SoldeClotureCourant
+  PERFORM PRODUIRE-RELEVE-COMPTE
+
+  MOVE "000002"   TO WS-CompteEnCours
+  MOVE "COMPTE B" TO WS-NomCompteEnCours
+  MOVE WS-ClotureB TO WS-SoldeClotureCourant
+  PERFORM PRODUIRE-RELEVE-COMPTE
+
+  MOVE "000003"   TO WS-CompteEnCours
+  MOVE "COMPTE C" TO WS-NomCompteEnCours
+  MOVE WS-ClotureC TO WS-SoldeClotureCourant
+  PERFORM PRODUIRE-RELEVE-COMPTE
+
+  CLOSE releve
+  STOP RUN.
+
+OUVRIR-RELEVE.
+  OPEN OUTPUT releve.
+
+LIRE-SOLDES-CLOTURE.
+  MOVE ZERO TO WS-ClotureA
+  MOVE ZERO TO WS-ClotureB
+  MOVE ZERO TO WS-ClotureC
+  OPEN INPUT solde
+  IF WS-SOLDE-STATUS = "00" THEN
+    READ solde
+      NOT AT END
+        MOVE SoldeValA TO WS-ClotureA
+        MOVE SoldeValB TO WS-ClotureB
+        MOVE SoldeValC TO WS-ClotureC
+    END-READ
+    CLOSE solde
+  END-IF.
+
+ECRIRE-ENTETE.
+  MOVE "RELEVE DE COMPTE" TO ReleveLigne
+  WRITE ReleveLigne
+  MOVE "Relevés individuels par compte - mouvements D/R/V/S/C" TO ReleveLigne
+  WRITE ReleveLigne.
+
+PRODUIRE-RELEVE-COMPTE.
+  MOVE 0   TO WS-NbLignesPage
+  MOVE 'N' TO WS-PremiereLigneEcrite
+
+  MOVE SPACES TO ReleveLigne
+  WRITE ReleveLigne
+  STRING "----- " DELIMITED BY SIZE
+         WS-NomCompteEnCours DELIMITED BY SIZE
+         " -----" DELIMITED BY SIZE
+    INTO ReleveLigne
+  END-STRING
+  WRITE ReleveLigne
+
+  OPEN INPUT historique
+  IF WS-HIST-STATUS = "00" THEN
+    MOVE 'N' TO WS-FinHistorique
+    PERFORM LIRE-PROCHAIN-MOUVEMENT-COMPTE UNTIL WS-FinHistorique = 'O'
+    CLOSE historique
+  END-IF
+
+  IF WS-PremiereLigneEcrite NOT = 'O' THEN
+    MOVE "Aucun mouvement pour ce compte." TO ReleveLigne
+    WRITE ReleveLigne
+  END-IF
+
+  MOVE "----------------------------------------------------------" TO ReleveLigne
+  WRITE ReleveLigne
+  STRING "Solde de clôture : " DELIMITED BY SIZE
+         WS-SoldeClotureCourant DELIMITED BY SIZE
+    INTO ReleveLigne
+  END-STRING
+  WRITE ReleveLigne.
+
+LIRE-PROCHAIN-MOUVEMENT-COMPTE.
+  READ historique
+    AT END MOVE 'O' TO WS-FinHistorique
+    NOT AT END
+      IF HistoriqueCompte = WS-CompteEnCours THEN
+        PERFORM TRAITER-MOUVEMENT-COMPTE
+      END-IF
+  END-READ.
+
+TRAITER-MOUVEMENT-COMPTE.
+  IF WS-PremiereLigneEcrite NOT = 'O' THEN
+    PERFORM DETERMINER-OUVERTURE
+    STRING "Solde d'ouverture : " DELIMITED BY SIZE
+           WS-SoldeOuvertureCourant DELIMITED BY SIZE
+      INTO ReleveLigne
+    END-STRING
+    WRITE ReleveLigne
+    ADD 1 TO WS-NbLignesPage
+    MOVE 'O' TO WS-PremiereLigneEcrite
+  END-IF
+
+  IF WS-NbLignesPage >= 20 THEN
+    PERFORM SAUT-DE-PAGE
+  END-IF
+
+  EVALUATE HistoriqueDescrp
+    WHEN 'D' MOVE "Dépôt"      TO WS-LibelleOperation
+    WHEN 'R' MOVE "Retrait"    TO WS-LibelleOperation
+    WHEN 'V' MOVE "Virement"   TO WS-LibelleOperation
+    WHEN 'S' MOVE "Consultation" TO WS-LibelleOperation
+    WHEN 'C' MOVE "Correction" TO WS-LibelleOperation
+    WHEN 'I' MOVE "Intérêts"   TO WS-LibelleOperation
+    WHEN 'O' MOVE "Découvert"  TO WS-LibelleOperation
+    WHEN 'X' MOVE "Virement refusé" TO WS-LibelleOperation
+    WHEN OTHER MOVE "Inconnu" TO WS-LibelleOperation
+  END-EVALUATE
+
+  STRING WS-LibelleOperation DELIMITED BY SIZE
+         " - montant : " DELIMITED BY SIZE
+         HistoriqueValA DELIMITED BY SIZE
+         " - solde résultant : " DELIMITED BY SIZE
+         HistoriqueValB DELIMITED BY SIZE
+    INTO ReleveLigne
+  END-STRING
+  WRITE ReleveLigne
+  ADD 1 TO WS-NbLignesPage.
+
+DETERMINER-OUVERTURE.
+  EVALUATE HistoriqueDescrp
+    WHEN 'D'
+    WHEN 'I'
+      COMPUTE WS-SoldeOuvertureCourant = HistoriqueValB - HistoriqueValA
+    WHEN 'V'
+      IF WS-CompteEnCours = "000001" THEN
+        COMPUTE WS-SoldeOuvertureCourant = HistoriqueValB + HistoriqueValA
+      ELSE
+        COMPUTE WS-SoldeOuvertureCourant = HistoriqueValB - HistoriqueValA
+      END-IF
+    WHEN 'R'
+    WHEN 'F'
+    WHEN 'O'
+      COMPUTE WS-SoldeOuvertureCourant = HistoriqueValB + HistoriqueValA
+    WHEN OTHER
+      MOVE HistoriqueValB TO WS-SoldeOuvertureCourant
+  END-EVALUATE.
+
+SAUT-DE-PAGE.
+  ADD 1 TO WS-NoPage
+  MOVE 0 TO WS-NbLignesPage
+  MOVE SPACES TO ReleveLigne
+  WRITE ReleveLigne
+  STRING "-- page " DELIMITED BY SIZE
+         WS-NoPage DELIMITED BY SIZE
+         " --" DELIMITED BY SIZE
+    INTO ReleveLigne
+  END-STRING
+  WRITE ReleveLigne.
