@@ -0,0 +1,140 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InteretsJournaliers.
+
+*> Job de fin de journée : applique le taux d'intérêt journalier à
+*> chaque compte et poste le montant obtenu via EnregistrerHistorique /
+*> EnregistrerSolde, comme n'importe quelle opération manuelle. Le taux
+*> annuel par défaut vient du barème partagé (baremetarifs.txt) ; à
+*> défaut, taux.txt (une valeur par ligne) permet de le forcer pour ce
+*> seul job.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT solde ASSIGN TO "solde.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-SOLDE-STATUS.
+
+  SELECT taux ASSIGN TO "taux.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-TAUX-STATUS.
+
+  SELECT bareme ASSIGN TO "../baremetarifs.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-BAREME-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD solde.
+01 SoldeRecord.
+   05 MYFILLER_S1  PIC X(10).
+   05 SoldeValA PIC S9(10)V99 SIGN LEADING SEPARATE.
+   05 MYFILLER_S2  PIC X(2).
+   05 MYFILLER_S3  PIC X(10).
+   05 SoldeValB PIC 9(10)V99.
+   05 MYFILLER_S4  PIC X(2).
+   05 MYFILLER_S5  PIC X(10).
+   05 SoldeValC PIC 9(10)V99.
+   05 MYFILLER_S6  PIC X(2).
+
+FD taux.
+01 TauxLigne PIC X(10).
+
+FD bareme.
+COPY "BAREME.cpy".
+
+WORKING-STORAGE SECTION.
+01 WS-SOLDE-STATUS PIC XX.
+01 WS-TAUX-STATUS  PIC XX.
+01 WS-BAREME-STATUS PIC XX.
+
+01 WS-TauxAnnuel       PIC 9(2)V9(4).
+01 WS-TauxJournalier   PIC 9(2)V9(6).
+
+01 SoldeCompteA PIC S9(6)V99 SIGN LEADING SEPARATE.
+01 SoldeCompteB PIC 9(6)V99.
+01 SoldeCompteC PIC 9(6)V99.
+01 WS-InteretA  PIC 9(6)V99.
+01 WS-InteretB  PIC 9(6)V99.
+01 Depot        PIC 9(6)V99.
+01 Retrait      PIC 9(6)V99 VALUE ZERO.
+01 Virement     PIC 9(6)V99 VALUE ZERO.
+01 Choix        PIC X(1)    VALUE 'I'.
+01 OperateurId  PIC X(6)    VALUE "BATCH".
+
+PROCEDURE DIVISION.
+  PERFORM LIRE-TAUX
+  PERFORM LIRE-SOLDES
+  COMPUTE WS-TauxJournalier = WS-TauxAnnuel / 365
+  COMPUTE WS-InteretA ROUNDED = SoldeCompteA * WS-TauxJournalier / 100
+  COMPUTE WS-InteretB ROUNDED = SoldeCompteB * WS-TauxJournalier / 100
+  PERFORM POSTER-INTERET-A
+  PERFORM POSTER-INTERET-B
+  DISPLAY "Intérêts du jour postés : compte A " WS-InteretA
+          " / compte B " WS-InteretB "."
+  STOP RUN.
+
+LIRE-TAUX.
+  PERFORM CHARGER-BAREME
+  MOVE BM-TauxInteretAnnuel TO WS-TauxAnnuel
+  OPEN INPUT taux
+  IF WS-TAUX-STATUS = "00" THEN
+    READ taux
+      NOT AT END MOVE TauxLigne TO WS-TauxAnnuel
+    END-READ
+    CLOSE taux
+  END-IF.
+
+CHARGER-BAREME.
+  MOVE 2.0000  TO BM-TauxInteretAnnuel
+  MOVE 300.00  TO BM-PlafondDecouvertA
+  MOVE 5.00    TO BM-FraisMensuel
+  MOVE 500.00  TO BM-SeuilPalier2
+  MOVE 5.0000  TO BM-TauxPalier2
+  MOVE 9999.99 TO BM-SeuilPalier3
+  MOVE 10.0000 TO BM-TauxPalier3
+  OPEN INPUT bareme
+  IF WS-BAREME-STATUS = "00" THEN
+    READ bareme
+    END-READ
+    CLOSE bareme
+  END-IF.
+
+LIRE-SOLDES.
+  MOVE ZERO TO SoldeCompteA
+  MOVE ZERO TO SoldeCompteB
+  MOVE ZERO TO SoldeCompteC
+  OPEN INPUT solde
+  IF WS-SOLDE-STATUS = "00" THEN
+    READ solde
+      NOT AT END
+        MOVE SoldeValA TO SoldeCompteA
+        MOVE SoldeValB TO SoldeCompteB
+        MOVE SoldeValC TO SoldeCompteC
+    END-READ
+    CLOSE solde
+  ELSE
+    DISPLAY "solde.txt introuvable, aucun intérêt ne sera posté."
+  END-IF.
+
+POSTER-INTERET-A.
+  IF WS-InteretA NOT = ZERO THEN
+    COMPUTE SoldeCompteA = SoldeCompteA + WS-InteretA
+    MOVE WS-InteretA TO Depot
+    CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix OperateurId
+                                        BY CONTENT SoldeCompteA "000001"
+    CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB SoldeCompteC
+  END-IF.
+
+POSTER-INTERET-B.
+  IF WS-InteretB NOT = ZERO THEN
+    COMPUTE SoldeCompteB = SoldeCompteB + WS-InteretB
+    MOVE WS-InteretB TO Depot
+    CALL 'EnregistrerHistorique' USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix OperateurId
+                                        BY CONTENT SoldeCompteB "000002"
+    CALL 'EnregistrerSolde' USING SoldeCompteA SoldeCompteB SoldeCompteC
+  END-IF.
