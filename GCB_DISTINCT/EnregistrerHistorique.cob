@@ -9,61 +9,141 @@ FILE-CONTROL.
       ACCESS MODE IS SEQUENTIAL
       FILE STATUS IS WS-HIST-STATUS.
 
+  SELECT checkpoint ASSIGN TO "checkpoint.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-CKPT-STATUS.
+
 DATA DIVISION.
 
 FILE SECTION.
 FD historique.
-01 HistoriqueRecord.
-   05 HistoriqueDescrp PIC X(1).
-   05 MYFILLER_H1  PIC X(21).
-   05 HistoriqueValA PIC 9(10)V99.
-   05 MYFILLER_H2  PIC X(32).
-   05 HistoriqueValB PIC 9(10)V99.
+COPY "HISTORIQUE.cpy".
+
+FD checkpoint.
+01 CheckpointId PIC 9(9).
 
 WORKING-STORAGE SECTION.
 01 WS-HIST-STATUS PIC XX.
+01 WS-CKPT-STATUS PIC XX.
+
+01 WS-DernierIdFichier   PIC 9(9) VALUE ZERO.
+01 WS-DernierIdCheckpoint PIC 9(9) VALUE ZERO.
+01 WS-DernierIdConfirme  PIC 9(9) VALUE ZERO.
+01 WS-NouvelId           PIC 9(9).
+01 WS-FinLecture         PIC X(1) VALUE 'N'.
 
 LINKAGE SECTION.
-01 SoldeCompteA PIC 9(6)V99.
+01 SoldeCompteA PIC S9(6)V99 SIGN LEADING SEPARATE.
 01 SoldeCompteB PIC 9(6)V99.
 01 Depot PIC 9(6)V99.
 01 Retrait PIC 9(6)V99.
 01 Virement PIC 9(6)V99.
 01 Choix PIC X(1).
+01 OperateurId PIC X(6).
+01 SoldeCompteCible PIC S9(6)V99 SIGN LEADING SEPARATE.
+01 CompteCible PIC X(6).
 
-PROCEDURE DIVISION USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix.
-  IF WS-HIST-STATUS = "00" OR WS-HIST-STATUS = "97" THEN
-      OPEN EXTEND historique
-  ELSE
-      OPEN OUTPUT historique
+PROCEDURE DIVISION USING SoldeCompteA SoldeCompteB Depot Retrait Virement Choix
+                         OperateurId SoldeCompteCible CompteCible.
+  PERFORM DETERMINER-DERNIER-ID
+  COMPUTE WS-NouvelId = WS-DernierIdConfirme + 1
+
+  *> OPEN EXTEND échoue proprement (fichier absent) plutôt que de se fier
+  *> à un statut d'appel précédent, qui n'existe plus après un crash.
+  OPEN EXTEND historique
+  IF WS-HIST-STATUS NOT = "00" THEN
+    OPEN OUTPUT historique
   END-IF
 
   MOVE Choix TO HistoriqueDescrp
 
   EVALUATE HistoriqueDescrp
     WHEN 'D'
-      MOVE ": Valeur operation ->" TO MYFILLER_H1
       MOVE Depot TO HistoriqueValA
-      MOVE ", Nouvelle valeur solde cible ->" TO MYFILLER_H2
-      MOVE SoldeCompteA TO HistoriqueValB
+      MOVE SoldeCompteCible TO HistoriqueValB
     WHEN 'R'
-      MOVE ": Valeur operation ->" TO MYFILLER_H1
       MOVE Retrait TO HistoriqueValA
-      MOVE ", Nouvelle valeur solde cible ->" TO MYFILLER_H2
-      MOVE SoldeCompteA TO HistoriqueValB
+      MOVE SoldeCompteCible TO HistoriqueValB
     WHEN 'V'
-      MOVE ": Valeur operation ->" TO MYFILLER_H1
       MOVE Virement TO HistoriqueValA
-      MOVE ", Nouvelle valeur solde cible ->" TO MYFILLER_H2
-      MOVE SoldeCompteA TO HistoriqueValB
+      MOVE SoldeCompteCible TO HistoriqueValB
     WHEN 'S'
-      MOVE ": Valeur solde A --->" TO MYFILLER_H1
       MOVE SoldeCompteA TO HistoriqueValA
-      MOVE ", Valeur solde B -------------->" TO MYFILLER_H2
       MOVE SoldeCompteB TO HistoriqueValB
+    WHEN 'O'
+      IF Retrait NOT = ZERO THEN
+        MOVE Retrait TO HistoriqueValA
+      ELSE
+        MOVE Virement TO HistoriqueValA
+      END-IF
+      MOVE SoldeCompteCible TO HistoriqueValB
+    WHEN 'X'
+      MOVE Virement TO HistoriqueValA
+      MOVE SoldeCompteCible TO HistoriqueValB
+    WHEN 'I'
+      MOVE Depot TO HistoriqueValA
+      MOVE SoldeCompteCible TO HistoriqueValB
+    WHEN 'F'
+      MOVE Retrait TO HistoriqueValA
+      MOVE SoldeCompteCible TO HistoriqueValB
+    WHEN 'C'
+      IF Depot NOT = ZERO THEN
+        MOVE Depot TO HistoriqueValA
+      ELSE
+        IF Retrait NOT = ZERO THEN
+          MOVE Retrait TO HistoriqueValA
+        ELSE
+          MOVE Virement TO HistoriqueValA
+        END-IF
+      END-IF
+      MOVE SoldeCompteCible TO HistoriqueValB
     WHEN OTHER
       DISPLAY "Choix invalide."
   END-EVALUATE.
 
+  MOVE WS-NouvelId TO HistoriqueId
+  MOVE OperateurId TO HistoriqueOperateur
+  MOVE CompteCible TO HistoriqueCompte
   WRITE HistoriqueRecord
-  CLOSE historique.
+  CLOSE historique
+
+  IF WS-HIST-STATUS = "00" THEN
+    PERFORM ECRIRE-CHECKPOINT
+  END-IF.
+
+DETERMINER-DERNIER-ID.
+  MOVE ZERO TO WS-DernierIdFichier
+  OPEN INPUT historique
+  IF WS-HIST-STATUS = "00" THEN
+    MOVE 'N' TO WS-FinLecture
+    PERFORM LIRE-DERNIER-ID UNTIL WS-FinLecture = 'O'
+    CLOSE historique
+  END-IF
+
+  MOVE ZERO TO WS-DernierIdCheckpoint
+  OPEN INPUT checkpoint
+  IF WS-CKPT-STATUS = "00" THEN
+    READ checkpoint
+      NOT AT END MOVE CheckpointId TO WS-DernierIdCheckpoint
+    END-READ
+    CLOSE checkpoint
+  END-IF
+
+  IF WS-DernierIdFichier >= WS-DernierIdCheckpoint THEN
+    MOVE WS-DernierIdFichier TO WS-DernierIdConfirme
+  ELSE
+    MOVE WS-DernierIdCheckpoint TO WS-DernierIdConfirme
+  END-IF.
+
+LIRE-DERNIER-ID.
+  READ historique
+    AT END MOVE 'O' TO WS-FinLecture
+    NOT AT END MOVE HistoriqueId TO WS-DernierIdFichier
+  END-READ.
+
+ECRIRE-CHECKPOINT.
+  OPEN OUTPUT checkpoint
+  MOVE WS-NouvelId TO CheckpointId
+  WRITE CheckpointId
+  CLOSE checkpoint.
