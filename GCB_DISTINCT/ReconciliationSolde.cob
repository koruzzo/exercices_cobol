@@ -0,0 +1,130 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReconciliationSolde.
+
+*> Job de nuit : EnregistrerHistorique et EnregistrerSolde sont deux
+*> écritures indépendantes (voir WS-HIST-STATUS / WS-SOLDE-STATUS) ;
+*> l'une peut réussir sans l'autre. Ce programme relit historique.txt
+*> jusqu'à la dernière opération postée sur le compte A, compare le
+*> solde cible qui y est enregistré au solde réellement présent dans
+*> solde.txt, et signale tout écart dans reconciliation.txt.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT historique ASSIGN TO "historique.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-HIST-STATUS.
+
+  SELECT solde ASSIGN TO "solde.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-SOLDE-STATUS.
+
+  SELECT reconciliation ASSIGN TO "reconciliation.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-RECON-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD historique.
+COPY "HISTORIQUE.cpy".
+
+FD solde.
+01 SoldeRecord.
+   05 MYFILLER_S1  PIC X(10).
+   05 SoldeValA PIC S9(10)V99 SIGN LEADING SEPARATE.
+   05 MYFILLER_S2  PIC X(2).
+   05 MYFILLER_S3  PIC X(10).
+   05 SoldeValB PIC 9(10)V99.
+   05 MYFILLER_S4  PIC X(2).
+   05 MYFILLER_S5  PIC X(10).
+   05 SoldeValC PIC 9(10)V99.
+   05 MYFILLER_S6  PIC X(2).
+
+FD reconciliation.
+01 ReconciliationLigne PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 WS-HIST-STATUS   PIC XX.
+01 WS-SOLDE-STATUS  PIC XX.
+01 WS-RECON-STATUS  PIC XX.
+
+01 WS-FinHistorique    PIC X(1) VALUE 'N'.
+01 WS-DernierSoldeHist PIC S9(10)V99 SIGN LEADING SEPARATE VALUE ZERO.
+01 WS-NbEcritures      PIC 9(6) VALUE ZERO.
+01 WS-SoldeReelA       PIC S9(10)V99 SIGN LEADING SEPARATE VALUE ZERO.
+
+PROCEDURE DIVISION.
+  OPEN OUTPUT reconciliation
+  PERFORM REJOUER-HISTORIQUE
+  PERFORM LIRE-SOLDE-REEL
+  PERFORM COMPARER
+  CLOSE reconciliation
+  STOP RUN.
+
+REJOUER-HISTORIQUE.
+  OPEN INPUT historique
+  IF WS-HIST-STATUS = "00" THEN
+    PERFORM LIRE-UNE-ECRITURE
+    PERFORM ACCUMULER-ECRITURE UNTIL WS-FinHistorique = 'O'
+    CLOSE historique
+  ELSE
+    MOVE "historique.txt absent, aucune écriture à rejouer." TO ReconciliationLigne
+    WRITE ReconciliationLigne
+  END-IF.
+
+LIRE-UNE-ECRITURE.
+  READ historique
+    AT END MOVE 'O' TO WS-FinHistorique
+  END-READ.
+
+ACCUMULER-ECRITURE.
+  IF HistoriqueCompte = "000001" AND HistoriqueDescrp NOT = 'S' THEN
+    MOVE HistoriqueValB TO WS-DernierSoldeHist
+    ADD 1 TO WS-NbEcritures
+  END-IF
+  PERFORM LIRE-UNE-ECRITURE.
+
+LIRE-SOLDE-REEL.
+  OPEN INPUT solde
+  IF WS-SOLDE-STATUS = "00" THEN
+    READ solde
+      NOT AT END MOVE SoldeValA TO WS-SoldeReelA
+    END-READ
+    CLOSE solde
+  ELSE
+    MOVE "solde.txt absent, rapprochement impossible." TO ReconciliationLigne
+    WRITE ReconciliationLigne
+  END-IF.
+
+COMPARER.
+  STRING "Ecritures rejouées sur le compte A : " DELIMITED BY SIZE
+         WS-NbEcritures DELIMITED BY SIZE
+    INTO ReconciliationLigne
+  END-STRING
+  WRITE ReconciliationLigne
+
+  IF WS-NbEcritures = ZERO THEN
+    MOVE "Aucune opération à rapprocher." TO ReconciliationLigne
+    WRITE ReconciliationLigne
+  ELSE
+    IF WS-DernierSoldeHist = WS-SoldeReelA THEN
+      STRING "OK - solde.txt (" DELIMITED BY SIZE
+             WS-SoldeReelA DELIMITED BY SIZE
+             ") concorde avec le dernier solde de historique.txt." DELIMITED BY SIZE
+        INTO ReconciliationLigne
+      END-STRING
+      WRITE ReconciliationLigne
+    ELSE
+      STRING "ECART - historique.txt annonce " DELIMITED BY SIZE
+             WS-DernierSoldeHist DELIMITED BY SIZE
+             " mais solde.txt contient " DELIMITED BY SIZE
+             WS-SoldeReelA DELIMITED BY SIZE
+        INTO ReconciliationLigne
+      END-STRING
+      WRITE ReconciliationLigne
+    END-IF
+  END-IF.
